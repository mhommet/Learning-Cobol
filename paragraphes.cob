@@ -3,33 +3,261 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Printable customer-facing invoice document (company header,
+      *    invoice number, date, the HT/TVA/TTC breakdown, a footer) -
+      *    one "page" per invoice, appended so the file is an archive
+      *    of everything ever billed, not just the current run.
+           SELECT INVOICE-DOC-FILE ASSIGN TO "FACTURE2.PRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INVOICE-DOC-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD INVOICE-DOC-FILE.
+       01 DOC-RECORD             PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 PRICEHT           PIC S9(5)V99.
-       01 TAUX              PIC S9(2)V99.
-       01 TVA               PIC S9(5)V99.
-       01 PRICETTC          PIC S9(6)V99.
-       01 DISPLAY-TVA       PIC +ZZZZ9.99.
-       01 DISPLAY-PRICETTC  PIC +ZZZZ9.99.
+       COPY "INVLINE.cpy".
+
+       COPY "VATRATE.cpy".
+
+       01 INVOICE-DOC-STATUS       PIC X(02).
+       01 INVOICE-NUMBER           PIC 9(6).
+       01 DOC-DATE                 PIC 9(8).
+       01 DOC-LINE                 PIC X(80).
+       01 COMPANY-NAME-LINE        PIC X(40)
+               VALUE "ACME DISTRIBUTION SARL".
+
+       01 PRICEHT-VALIDE-SWITCH    PIC X(01) VALUE "N".
+           88 PRICEHT-VALIDE         VALUE "Y".
+       01 CATEGORIE-VALIDE-SWITCH  PIC X(01) VALUE "N".
+           88 CATEGORIE-VALIDE        VALUE "Y".
+       01 LIGNE-COUNT-VALIDE-SWITCH PIC X(01) VALUE "N".
+           88 LIGNE-COUNT-VALIDE       VALUE "Y".
+
+      *    A real invoice has several line items, each potentially at
+      *    a different VAT category; keep one entry per line instead
+      *    of the single PRICEHT this program used to model.
+       01 LIGNE-COUNT              PIC 9(02).
+       01 LIGNE-IDX                PIC 9(02).
+       01 LIGNE-TABLE.
+           05 LIGNE-ENTRY OCCURS 20 TIMES.
+               10 LIG-CATEGORIE      PIC X(01).
+               10 LIG-PRICEHT        PIC S9(5)V99.
+               10 LIG-TAUX           PIC S9(2)V99.
+               10 LIG-TVA            PIC S9(5)V99.
+               10 LIG-PRICETTC       PIC S9(6)V99.
+
+       01 INVOICE-SUBTOTAL         PIC S9(7)V99.
+       01 INVOICE-TOTAL-TVA        PIC S9(7)V99.
+       01 INVOICE-GRAND-TOTAL      PIC S9(8)V99.
+       01 DISPLAY-INVOICE-SUBTOTAL    PIC +ZZZZZZ9.99.
+       01 DISPLAY-INVOICE-TOTAL-TVA   PIC +ZZZZZZ9.99.
+       01 DISPLAY-INVOICE-GRAND-TOTAL PIC +ZZZZZZZ9.99.
 
        PROCEDURE DIVISION.
+           PERFORM OUVRIR-DOCUMENT-FACTURE
            PERFORM SAISIR-DONNEES
-           PERFORM CALCULER-TVA
            PERFORM AFFICHER-RESULTATS
-           STOP RUN.
+           PERFORM EMETTRE-FACTURE
+           CLOSE INVOICE-DOC-FILE
+           GOBACK.
 
        SAISIR-DONNEES.
+           DISPLAY "Numero de facture ?".
+           ACCEPT INVOICE-NUMBER.
+
+           MOVE ZERO TO INVOICE-SUBTOTAL
+           MOVE ZERO TO INVOICE-TOTAL-TVA
+           MOVE ZERO TO INVOICE-GRAND-TOTAL
+
+           SET LIGNE-COUNT-VALIDE-SWITCH TO "N"
+           PERFORM SAISIR-NB-LIGNES UNTIL LIGNE-COUNT-VALIDE
+
+           PERFORM SAISIR-ET-CALCULER-UNE-LIGNE
+               VARYING LIGNE-IDX FROM 1 BY 1
+               UNTIL LIGNE-IDX > LIGNE-COUNT.
+
+      *    Bounded by the size of LIGNE-TABLE; re-prompt instead of
+      *    running past the table or accepting a nonsense count.
+       SAISIR-NB-LIGNES.
+           DISPLAY "Combien de lignes sur cette facture (1-20) ?".
+           ACCEPT LIGNE-COUNT.
+           IF LIGNE-COUNT >= 1 AND LIGNE-COUNT <= 20
+               SET LIGNE-COUNT-VALIDE TO TRUE
+           ELSE
+               DISPLAY "Nombre de lignes invalide : doit etre entre "
+                       "1 et 20."
+           END-IF.
+
+      *    One line item: price, category, TVA, all captured into
+      *    LIGNE-TABLE and rolled into the invoice's running totals.
+       SAISIR-ET-CALCULER-UNE-LIGNE.
+           DISPLAY "-- Ligne " LIGNE-IDX " --"
+
+           SET PRICEHT-VALIDE-SWITCH TO "N"
+           PERFORM SAISIR-PRICEHT UNTIL PRICEHT-VALIDE
+
+           SET CATEGORIE-VALIDE-SWITCH TO "N"
+           PERFORM SAISIR-CATEGORIE UNTIL CATEGORIE-VALIDE
+
+           PERFORM CALCULER-TVA
+
+           MOVE CATEGORY-CODE TO LIG-CATEGORIE(LIGNE-IDX)
+           MOVE PRICEHT TO LIG-PRICEHT(LIGNE-IDX)
+           MOVE TAUX TO LIG-TAUX(LIGNE-IDX)
+           MOVE TVA TO LIG-TVA(LIGNE-IDX)
+           MOVE PRICETTC TO LIG-PRICETTC(LIGNE-IDX)
+
+           ADD PRICEHT TO INVOICE-SUBTOTAL
+           ADD TVA TO INVOICE-TOTAL-TVA
+           ADD PRICETTC TO INVOICE-GRAND-TOTAL.
+
+      *    A negative price can only be a fat-fingered entry; catch it
+      *    here instead of letting it flow into a nonsense TVA/PRICETTC.
+       SAISIR-PRICEHT.
            DISPLAY "Quel est le prix HT ?".
            ACCEPT PRICEHT.
-           DISPLAY "Quel est le taux de TVA ?".
-           ACCEPT TAUX.
+           IF PRICEHT >= 0
+               SET PRICEHT-VALIDE TO TRUE
+           ELSE
+               DISPLAY "Prix HT invalide : doit etre positif ou nul."
+           END-IF.
+
+      *    Reuses RECHERCHER-TAUX's table lookup so an unknown
+      *    category code is caught here instead of silently computing
+      *    TVA off whatever TAUX was left over from a previous run.
+       SAISIR-CATEGORIE.
+           DISPLAY "Categorie (R=reduit, I=intermediaire, N=normal) ?".
+           ACCEPT CATEGORY-CODE.
+           PERFORM RECHERCHER-TAUX
+           IF CATEGORY-FOUND
+               SET CATEGORIE-VALIDE TO TRUE
+           END-IF.
 
+       RECHERCHER-TAUX.
+           SET CATEGORY-IDX TO 1
+           SET CATEGORY-FOUND-SWITCH TO "N"
+           SEARCH CATEGORY-ENTRY
+               AT END
+                   DISPLAY "Categorie inconnue : " CATEGORY-CODE
+               WHEN CAT-CODE(CATEGORY-IDX) = CATEGORY-CODE
+                   SET CATEGORY-FOUND TO TRUE
+                   MOVE CAT-TAUX(CATEGORY-IDX) TO TAUX
+           END-SEARCH.
+
+      *    TVA is rounded to the nearest centime, as the tax
+      *    authorities expect (see TVA.cob for the batch-run
+      *    reconciliation of the rounding adjustment this creates).
        CALCULER-TVA.
-           COMPUTE TVA = PRICEHT * TAUX / 100.
+           PERFORM RECHERCHER-TAUX
+           COMPUTE TVA ROUNDED = PRICEHT * TAUX / 100.
            COMPUTE PRICETTC = PRICEHT + TVA.
            MOVE TVA TO DISPLAY-TVA.
            MOVE PRICETTC TO DISPLAY-PRICETTC.
+           MOVE PRICEHT TO DISPLAY-PRICEHT.
 
        AFFICHER-RESULTATS.
-           DISPLAY "Le montant de la TVA est de " DISPLAY-TVA.
-           DISPLAY "Le prix TTC est de " DISPLAY-PRICETTC.
+           MOVE INVOICE-SUBTOTAL TO DISPLAY-INVOICE-SUBTOTAL
+           MOVE INVOICE-TOTAL-TVA TO DISPLAY-INVOICE-TOTAL-TVA
+           MOVE INVOICE-GRAND-TOTAL TO DISPLAY-INVOICE-GRAND-TOTAL
+           DISPLAY "Sous-total HT : " DISPLAY-INVOICE-SUBTOTAL.
+           DISPLAY "Total TVA     : " DISPLAY-INVOICE-TOTAL-TVA.
+           DISPLAY "Total TTC     : " DISPLAY-INVOICE-GRAND-TOTAL.
+
+      *    FACTURE2.PRN may not exist yet on a brand new install;
+      *    create it empty the first time, same idea used for the
+      *    other archive/checkpoint files in this repo.
+       OUVRIR-DOCUMENT-FACTURE.
+           OPEN EXTEND INVOICE-DOC-FILE
+           IF INVOICE-DOC-STATUS = "35"
+               OPEN OUTPUT INVOICE-DOC-FILE
+               CLOSE INVOICE-DOC-FILE
+               OPEN EXTEND INVOICE-DOC-FILE
+           END-IF
+           ACCEPT DOC-DATE FROM DATE YYYYMMDD.
+
+      *    One printable "page" per invoice: company header, invoice
+      *    number and date, the HT/TVA/TTC breakdown, and a footer -
+      *    the customer-facing document that gets filed, instead of
+      *    the result only ever existing on the terminal screen.
+       EMETTRE-FACTURE.
+           MOVE COMPANY-NAME-LINE TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-LINE
+           STRING "FACTURE N. " DELIMITED BY SIZE
+                  INVOICE-NUMBER DELIMITED BY SIZE
+                  "    DATE : " DELIMITED BY SIZE
+                  DOC-DATE DELIMITED BY SIZE
+               INTO DOC-LINE
+           MOVE DOC-LINE TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           PERFORM ECRIRE-LIGNE-FACTURE
+               VARYING LIGNE-IDX FROM 1 BY 1
+               UNTIL LIGNE-IDX > LIGNE-COUNT
+
+           MOVE SPACES TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-LINE
+           STRING "  SOUS-TOTAL HT : " DELIMITED BY SIZE
+                  DISPLAY-INVOICE-SUBTOTAL DELIMITED BY SIZE
+               INTO DOC-LINE
+           MOVE DOC-LINE TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-LINE
+           STRING "  TOTAL TVA     : " DELIMITED BY SIZE
+                  DISPLAY-INVOICE-TOTAL-TVA DELIMITED BY SIZE
+               INTO DOC-LINE
+           MOVE DOC-LINE TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-LINE
+           STRING "  TOTAL TTC     : " DELIMITED BY SIZE
+                  DISPLAY-INVOICE-GRAND-TOTAL DELIMITED BY SIZE
+               INTO DOC-LINE
+           MOVE DOC-LINE TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-LINE
+           STRING "---- FIN DE FACTURE ----" DELIMITED BY SIZE
+               INTO DOC-LINE
+           MOVE DOC-LINE TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-RECORD
+           WRITE DOC-RECORD.
+
+      *    One printed line per invoice line item: category, HT, TVA
+      *    and TTC for that line, pulled back out of LIGNE-TABLE.
+       ECRIRE-LIGNE-FACTURE.
+           MOVE LIG-PRICEHT(LIGNE-IDX) TO DISPLAY-PRICEHT
+           MOVE LIG-TVA(LIGNE-IDX) TO DISPLAY-TVA
+           MOVE LIG-PRICETTC(LIGNE-IDX) TO DISPLAY-PRICETTC
+
+           MOVE SPACES TO DOC-LINE
+           STRING "  LIGNE " DELIMITED BY SIZE
+                  LIGNE-IDX DELIMITED BY SIZE
+                  " CAT=" DELIMITED BY SIZE
+                  LIG-CATEGORIE(LIGNE-IDX) DELIMITED BY SIZE
+                  " HT=" DELIMITED BY SIZE
+                  DISPLAY-PRICEHT DELIMITED BY SIZE
+                  " TVA=" DELIMITED BY SIZE
+                  DISPLAY-TVA DELIMITED BY SIZE
+                  " TTC=" DELIMITED BY SIZE
+                  DISPLAY-PRICETTC DELIMITED BY SIZE
+               INTO DOC-LINE
+           MOVE DOC-LINE TO DOC-RECORD
+           WRITE DOC-RECORD.
