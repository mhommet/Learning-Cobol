@@ -0,0 +1,9 @@
+      *    CUSTMAST.cpy
+      *    Customer master record, keyed by NOM+PRENOM so the same
+      *    person entered today is still there tomorrow instead of
+      *    only living in working storage for the length of one run.
+       01 CUSTOMER-MASTER-RECORD.
+           05 CUST-KEY.
+               10 CUST-NOM       PIC A(30).
+               10 CUST-PRENOM    PIC A(30).
+           05 CUST-AGE           PIC 999.
