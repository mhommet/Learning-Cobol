@@ -0,0 +1,10 @@
+      *    INTPOST.cpy
+      *    One posting per interest calculation, keyed loosely by
+      *    account and date, appended by HelloCobol so a later program
+      *    can roll every posting over the year up into a per-account
+      *    statement instead of the interest only ever being displayed
+      *    once and then lost.
+       01 POSTING-RECORD.
+           05 POST-ACCOUNT-ID   PIC 9(5).
+           05 POST-DATE         PIC 9(8).
+           05 POST-INTEREST     PIC 9(7)V99.
