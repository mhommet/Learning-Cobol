@@ -0,0 +1,11 @@
+      *    ANNSTMT.cpy
+      *    Year-end interest statement master, keyed by account and
+      *    year together, accumulating every INTPOST.cpy posting for
+      *    that year into one running total - the composite key keeps
+      *    an account's 2025 and 2026 statements as separate records
+      *    instead of one running total that never resets by year.
+       01 ANNUAL-STATEMENT-RECORD.
+           05 ANNST-KEY.
+               10 ANNST-ACCOUNT-ID     PIC 9(5).
+               10 ANNST-YEAR           PIC 9(4).
+           05 ANNST-TOTAL-INTEREST     PIC 9(9)V99.
