@@ -0,0 +1,12 @@
+      *    INVLINE.cpy
+      *    Invoice-line working fields shared by TVA and Paragraphes,
+      *    so widening PRICETTC (or any of these) for higher-value
+      *    invoices is a one-copybook fix instead of chasing down
+      *    every program that redeclared the layout by hand.
+       01 PRICEHT           PIC S9(5)V99.
+       01 TAUX              PIC S9(2)V99.
+       01 TVA               PIC S9(5)V99.
+       01 PRICETTC          PIC S9(6)V99.
+       01 DISPLAY-TVA       PIC +ZZZZ9.99.
+       01 DISPLAY-PRICETTC  PIC +ZZZZ9.99.
+       01 DISPLAY-PRICEHT   PIC +ZZZZ9.99.
