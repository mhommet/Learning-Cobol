@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODSUM.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    The three per-program batch reports this rolls up into one
+      *    end-of-day summary, so closing out the day is one report
+      *    instead of three read and reconciled by hand.
+           SELECT TVA-REPORT-FILE ASSIGN TO "TVARPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TVA-REPORT-STATUS.
+
+           SELECT PORTFOLIO-REPORT-FILE ASSIGN TO "CALCRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PORTFOLIO-REPORT-STATUS.
+
+           SELECT BALANCE-REPORT-FILE ASSIGN TO "BALRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BALANCE-REPORT-STATUS.
+
+           SELECT EOD-SUMMARY-FILE ASSIGN TO "EODSUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EOD-SUMMARY-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD TVA-REPORT-FILE.
+       01 TVA-REPORT-RECORD        PIC X(80).
+
+       FD PORTFOLIO-REPORT-FILE.
+       01 PORTFOLIO-REPORT-RECORD  PIC X(80).
+
+       FD BALANCE-REPORT-FILE.
+       01 BALANCE-REPORT-RECORD    PIC X(80).
+
+       FD EOD-SUMMARY-FILE.
+       01 EOD-SUMMARY-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 TVA-REPORT-STATUS        PIC X(02).
+       01 PORTFOLIO-REPORT-STATUS  PIC X(02).
+       01 BALANCE-REPORT-STATUS    PIC X(02).
+       01 EOD-SUMMARY-STATUS       PIC X(02).
+
+       01 SOURCE-EOF-SWITCH        PIC X(01) VALUE "N".
+           88 SOURCE-EOF              VALUE "Y".
+
+       01 TODAY-DATE                PIC 9(8).
+       01 DISPLAY-TODAY-DATE.
+           05 DISPLAY-TODAY-YYYY    PIC 9(4).
+           05 FILLER                PIC X(01) VALUE "-".
+           05 DISPLAY-TODAY-MM      PIC 9(2).
+           05 FILLER                PIC X(01) VALUE "-".
+           05 DISPLAY-TODAY-DD      PIC 9(2).
+
+       PROCEDURE DIVISION.
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+
+           OPEN OUTPUT EOD-SUMMARY-FILE
+
+           PERFORM ECRIRE-ENTETE
+           PERFORM COPIER-RAPPORT-TVA
+           PERFORM COPIER-RAPPORT-PORTEFEUILLE
+           PERFORM COPIER-RAPPORT-SOLDES
+           PERFORM ECRIRE-PIED
+
+           CLOSE EOD-SUMMARY-FILE
+
+           GOBACK.
+
+       ECRIRE-ENTETE.
+           MOVE TODAY-DATE(1:4) TO DISPLAY-TODAY-YYYY
+           MOVE TODAY-DATE(5:2) TO DISPLAY-TODAY-MM
+           MOVE TODAY-DATE(7:2) TO DISPLAY-TODAY-DD
+
+           MOVE SPACES TO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD FROM
+               "==== RAPPORT DE CLOTURE DE JOURNEE ====".
+
+           MOVE SPACES TO EOD-SUMMARY-RECORD
+           STRING "DATE : " DELIMITED BY SIZE
+                  DISPLAY-TODAY-DATE DELIMITED BY SIZE
+               INTO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD
+
+           MOVE SPACES TO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD.
+
+      *    Straight copy-through of TVARPT.DAT's lines, so this stays
+      *    a roll-up of what the TVA batch run already produced
+      *    rather than a second place that recomputes its totals.
+       COPIER-RAPPORT-TVA.
+           MOVE SPACES TO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD FROM
+               "SECTION TVA - FACTURATION".
+
+           MOVE "N" TO SOURCE-EOF-SWITCH
+           OPEN INPUT TVA-REPORT-FILE
+           IF TVA-REPORT-STATUS = "35"
+               MOVE SPACES TO EOD-SUMMARY-RECORD
+               WRITE EOD-SUMMARY-RECORD FROM
+                   "  (aucun rapport TVA disponible)"
+           ELSE
+               PERFORM LIRE-LIGNE-TVA
+               PERFORM RECOPIER-LIGNE-TVA UNTIL SOURCE-EOF
+               CLOSE TVA-REPORT-FILE
+           END-IF
+
+           MOVE SPACES TO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD.
+
+       LIRE-LIGNE-TVA.
+           READ TVA-REPORT-FILE
+               AT END SET SOURCE-EOF TO TRUE
+           END-READ.
+
+       RECOPIER-LIGNE-TVA.
+           MOVE TVA-REPORT-RECORD TO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD
+           PERFORM LIRE-LIGNE-TVA.
+
+      *    Straight copy-through of CALCRPT.DAT's lines, so this stays
+      *    a roll-up of what the CalculsCobol portfolio batch run
+      *    already produced rather than a second place that
+      *    recomputes its totals.
+       COPIER-RAPPORT-PORTEFEUILLE.
+           MOVE SPACES TO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD FROM
+               "SECTION PORTEFEUILLE - GAINS/PERTES".
+
+           MOVE "N" TO SOURCE-EOF-SWITCH
+           OPEN INPUT PORTFOLIO-REPORT-FILE
+           IF PORTFOLIO-REPORT-STATUS = "35"
+               MOVE SPACES TO EOD-SUMMARY-RECORD
+               WRITE EOD-SUMMARY-RECORD FROM
+                   "  (aucun rapport portefeuille disponible)"
+           ELSE
+               PERFORM LIRE-LIGNE-PORTEFEUILLE
+               PERFORM RECOPIER-LIGNE-PORTEFEUILLE UNTIL SOURCE-EOF
+               CLOSE PORTFOLIO-REPORT-FILE
+           END-IF
+
+           MOVE SPACES TO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD.
+
+       LIRE-LIGNE-PORTEFEUILLE.
+           READ PORTFOLIO-REPORT-FILE
+               AT END SET SOURCE-EOF TO TRUE
+           END-READ.
+
+       RECOPIER-LIGNE-PORTEFEUILLE.
+           MOVE PORTFOLIO-REPORT-RECORD TO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD
+           PERFORM LIRE-LIGNE-PORTEFEUILLE.
+
+      *    Straight copy-through of BALRPT.DAT's lines, so this stays
+      *    a roll-up of what the LIRECOMPTE whole-book balance run
+      *    already produced rather than a second place that
+      *    recomputes its totals.
+       COPIER-RAPPORT-SOLDES.
+           MOVE SPACES TO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD FROM
+               "SECTION COMPTES - SOLDES".
+
+           MOVE "N" TO SOURCE-EOF-SWITCH
+           OPEN INPUT BALANCE-REPORT-FILE
+           IF BALANCE-REPORT-STATUS = "35"
+               MOVE SPACES TO EOD-SUMMARY-RECORD
+               WRITE EOD-SUMMARY-RECORD FROM
+                   "  (aucun rapport de soldes disponible)"
+           ELSE
+               PERFORM LIRE-LIGNE-SOLDES
+               PERFORM RECOPIER-LIGNE-SOLDES UNTIL SOURCE-EOF
+               CLOSE BALANCE-REPORT-FILE
+           END-IF
+
+           MOVE SPACES TO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD.
+
+       LIRE-LIGNE-SOLDES.
+           READ BALANCE-REPORT-FILE
+               AT END SET SOURCE-EOF TO TRUE
+           END-READ.
+
+       RECOPIER-LIGNE-SOLDES.
+           MOVE BALANCE-REPORT-RECORD TO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD
+           PERFORM LIRE-LIGNE-SOLDES.
+
+       ECRIRE-PIED.
+           MOVE SPACES TO EOD-SUMMARY-RECORD
+           WRITE EOD-SUMMARY-RECORD FROM
+               "==== FIN DU RAPPORT DE CLOTURE ====".
