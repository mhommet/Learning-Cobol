@@ -3,36 +3,378 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSITION-FILE ASSIGN TO "POSITIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS POSITION-FILE-STATUS.
+
+           SELECT PORTFOLIO-REPORT-FILE ASSIGN TO "CALCRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PORTFOLIO-REPORT-STATUS.
+
+      *    Multi-position master keyed by ticker, so a position is
+      *    actually held and re-valued over time instead of each run
+      *    being a one-shot, throwaway computation with no identifier.
+           SELECT POSITIONS-MASTER-FILE ASSIGN TO "POSMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POSM-TICKER
+               FILE STATUS IS POSMAST-STATUS.
+
+      *    SYSIN/parameter file for the alert threshold, the same
+      *    idea as DB2PARM.DAT: changing it is then a data change, not
+      *    a recompile.
+           SELECT ALERT-PARM-FILE ASSIGN TO "CALCPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ALERT-PARM-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD POSITION-FILE.
+       01 POSITION-RECORD.
+           05 POS-TICKER-SYMBOL        PIC X(10).
+           05 POS-CURRENCY      PIC X(03).
+           05 POS-BUYING-PRICE  PIC S9(9)V99.
+           05 POS-QUANTITY      PIC S9(9)V99.
+           05 POS-SELL-PRICE    PIC S9(9)V99.
+           05 POS-CLOSE-FLAG    PIC X(01).
+
+       FD ALERT-PARM-FILE.
+       01 ALERT-PARM-RECORD.
+           05 ALERT-PARM-THRESHOLD PIC 9(3)V99.
+
+       FD PORTFOLIO-REPORT-FILE.
+       01 REPORT-RECORD         PIC X(80).
+
+       FD POSITIONS-MASTER-FILE.
+       COPY "POSMAST.cpy".
+
        WORKING-STORAGE SECTION.
+       01 TICKER-SYMBOL             PIC X(10).
        01 BUYING-PRICE      PIC S9(9)V99.
        01 QUANTITY          PIC S9(9)V99.
        01 VARIATION         PIC S9(9)V99.
        01 SELL-PRICE        PIC S9(9)V99.
        01 GAINS             PIC S9(9)V99.
        01 DISPLAY-GAINS     PIC +ZZ,ZZZ,ZZ9.99.
+       01 DISPLAY-LOSS      PIC ZZ,ZZZ,ZZ9.99.
        01 DISPLAY-VARIATION PIC +ZZZ.99.
 
+      *    Position currency and the rate used to restate GAINS in
+      *    EUR, the single home currency everything is reported in.
+      *    VARIATION is a ratio of two prices in the same currency,
+      *    so it does not need converting.
+       01 CURRENCY-CODE           PIC X(03) VALUE "EUR".
+       01 GAINS-HOME         PIC S9(9)V99.
+
+       01 FX-RATE-COURANT    PIC 9(3)V9999.
+       01 FX-TABLE.
+           05 FX-ENTRY OCCURS 3 TIMES INDEXED BY FX-IDX.
+               10 FX-CODE       PIC X(03).
+               10 FX-RATE       PIC 9(3)V9999.
+
+       01 RUN-MODE             PIC X(01).
+           88 MODE-BATCH         VALUE "B".
+           88 MODE-INTERACTIVE   VALUE "I".
+
+       01 POSITION-FILE-STATUS     PIC X(02).
+       01 PORTFOLIO-REPORT-STATUS  PIC X(02).
+
+       01 POSITION-EOF-SWITCH   PIC X(01) VALUE "N".
+           88 POSITION-EOF        VALUE "Y".
+
+       01 REPORT-LINE          PIC X(80).
+       01 POSITION-COUNT       PIC 9(5) VALUE ZERO.
+       01 DISPLAY-COUNT        PIC ZZZZ9.
+       01 TOTAL-GAINS          PIC S9(11)V99 VALUE ZERO.
+       01 DISPLAY-TOTAL-GAINS  PIC +ZZ,ZZZ,ZZZ,ZZ9.99.
+       01 TOTAL-LOSSES         PIC S9(11)V99 VALUE ZERO.
+       01 DISPLAY-TOTAL-LOSSES PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01 POSMAST-STATUS       PIC X(02).
+       01 VALUATION-DATE       PIC 9(8).
+
+      *    A position whose VARIATION moves further than this from
+      *    zero, in either direction, gets flagged on the report so a
+      *    big mover surfaces on its own instead of needing someone to
+      *    eyeball every line.
+       01 VARIATION-ALERT-THRESHOLD PIC 9(3)V99 VALUE 010.00.
+       01 ALERT-PARM-STATUS         PIC X(02).
+       01 ABS-VARIATION             PIC 9(9)V99.
+       01 WATCH-FLAG-SWITCH         PIC X(01) VALUE "N".
+           88 WATCH-FLAGGED           VALUE "Y".
+       01 WATCH-COUNT               PIC 9(5) VALUE ZERO.
+       01 DISPLAY-WATCH-COUNT       PIC ZZZZ9.
+       01 WATCH-SUFFIX              PIC X(15).
+       01 DISPLAY-THRESHOLD         PIC ZZ9.99.
+
+      *    Whether the position being entered/processed is a genuine
+      *    realized close (sold out entirely) or still an open,
+      *    marked-to-market holding; drives POSM-STATUS/POSM-CLOSE-DATE
+      *    below so CGTAX can tell the two apart.
+       01 CLOSE-FLAG                PIC X(01).
+           88 POSITION-FERMEE         VALUE "O".
+
        PROCEDURE DIVISION.
+           DISPLAY "Mode (I = une position, B = lot) ?".
+           ACCEPT RUN-MODE.
+
+           PERFORM INITIALISER-TAUX-CHANGE.
+           PERFORM LIRE-PARM-ALERTE.
+           PERFORM OUVRIR-POSITIONS-MASTER.
+
+           IF MODE-BATCH
+               PERFORM TRAITER-LOT
+           ELSE
+               PERFORM SAISIR-DONNEES
+               PERFORM CALCULER-GAINS
+               PERFORM AFFICHER-RESULTATS
+               PERFORM METTRE-A-JOUR-POSITION-MASTER
+           END-IF.
+
+           CLOSE POSITIONS-MASTER-FILE.
+
+           GOBACK.
+
+       SAISIR-DONNEES.
+           DISPLAY "Ticker symbol".
+           ACCEPT TICKER-SYMBOL.
            DISPLAY "Buying price".
            ACCEPT BUYING-PRICE.
            DISPLAY "Quantity".
            ACCEPT QUANTITY.
            DISPLAY "Selling price".
            ACCEPT SELL-PRICE.
+           DISPLAY "Currency (EUR, USD, GBP) ?".
+           ACCEPT CURRENCY-CODE.
+           DISPLAY "Position fermee (vente definitive) ? (O/N)".
+           ACCEPT CLOSE-FLAG.
+
+      *    CALCPARM.DAT may not exist yet; the compile-time VALUE
+      *    above then stands as the default alert threshold.
+       LIRE-PARM-ALERTE.
+           OPEN INPUT ALERT-PARM-FILE
+           READ ALERT-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE ALERT-PARM-THRESHOLD
+                       TO VARIATION-ALERT-THRESHOLD
+           END-READ
+           CLOSE ALERT-PARM-FILE.
 
+       INITIALISER-TAUX-CHANGE.
+           MOVE "EUR" TO FX-CODE(1)
+           MOVE 1.0000 TO FX-RATE(1)
+           MOVE "USD" TO FX-CODE(2)
+           MOVE 0.9200 TO FX-RATE(2)
+           MOVE "GBP" TO FX-CODE(3)
+           MOVE 1.1700 TO FX-RATE(3).
+
+       RECHERCHER-TAUX-CHANGE.
+           SET FX-IDX TO 1
+           SEARCH FX-ENTRY
+               AT END
+                   MOVE 1.0000 TO FX-RATE-COURANT
+               WHEN FX-CODE(FX-IDX) = CURRENCY-CODE
+                   MOVE FX-RATE(FX-IDX) TO FX-RATE-COURANT
+           END-SEARCH.
+
+       CALCULER-GAINS.
            COMPUTE GAINS = (SELL-PRICE - BUYING-PRICE) * QUANTITY
            COMPUTE VARIATION = (SELL-PRICE - BUYING-PRICE)
       -                        / BUYING-PRICE * 100.
 
-           MOVE GAINS TO DISPLAY-GAINS.
+           PERFORM RECHERCHER-TAUX-CHANGE
+           COMPUTE GAINS-HOME ROUNDED = GAINS * FX-RATE-COURANT
+
+           MOVE GAINS-HOME TO DISPLAY-GAINS.
            MOVE VARIATION TO DISPLAY-VARIATION.
 
+           PERFORM VERIFIER-SEUIL-ALERTE.
+
+      *    Flag a position whose VARIATION exceeds the alert
+      *    threshold in either direction so it stands out on the
+      *    report without anyone having to scan every line for it.
+       VERIFIER-SEUIL-ALERTE.
+           MOVE "N" TO WATCH-FLAG-SWITCH
+           IF VARIATION < 0
+               COMPUTE ABS-VARIATION = 0 - VARIATION
+           ELSE
+               MOVE VARIATION TO ABS-VARIATION
+           END-IF
+           IF ABS-VARIATION > VARIATION-ALERT-THRESHOLD
+               SET WATCH-FLAGGED TO TRUE
+               ADD 1 TO WATCH-COUNT
+           END-IF.
+
+      *    Accounting convention: a loss is shown in parentheses
+      *    instead of with a leading "+", so a losing position can't
+      *    be mistaken for a winning one at a glance.
+       AFFICHER-RESULTATS.
            IF VARIATION > 0
                DISPLAY "The variation is +" DISPLAY-VARIATION " %"
+               DISPLAY "You gained " DISPLAY-GAINS " EUR"
            ELSE
-               DISPLAY "The variation is +" DISPLAY-VARIATION " %"
+               DISPLAY "The variation is " DISPLAY-VARIATION " %"
+               COMPUTE DISPLAY-LOSS = 0 - GAINS-HOME
+               DISPLAY "You lost (" DISPLAY-LOSS ") EUR"
+           END-IF.
+
+           IF WATCH-FLAGGED
+               DISPLAY "*** WATCH: VARIATION EXCEEDS THRESHOLD ***"
            END-IF.
 
-           DISPLAY "You gained" DISPLAY-GAINS " â‚¬".
-           STOP RUN.
+      *    Portfolio batch run: one POSITIONS.DAT record in, one
+      *    report line out, same CALCULER-GAINS used for a single
+      *    manual position above.
+       TRAITER-LOT.
+           MOVE "N" TO POSITION-EOF-SWITCH
+           MOVE ZERO TO POSITION-COUNT
+           MOVE ZERO TO TOTAL-GAINS
+           MOVE ZERO TO TOTAL-LOSSES
+           MOVE ZERO TO WATCH-COUNT
+           OPEN INPUT POSITION-FILE
+           OPEN OUTPUT PORTFOLIO-REPORT-FILE
+
+           PERFORM LIRE-POSITION
+           PERFORM TRAITER-UNE-POSITION UNTIL POSITION-EOF
+
+           MOVE TOTAL-GAINS TO DISPLAY-TOTAL-GAINS
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL GAINS SUR " DELIMITED BY SIZE
+                  DISPLAY-COUNT DELIMITED BY SIZE
+                  " POSITION(S) : " DELIMITED BY SIZE
+                  DISPLAY-TOTAL-GAINS DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE TOTAL-LOSSES TO DISPLAY-TOTAL-LOSSES
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL PERTES : (" DELIMITED BY SIZE
+                  DISPLAY-TOTAL-LOSSES DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WATCH-COUNT TO DISPLAY-WATCH-COUNT
+           MOVE VARIATION-ALERT-THRESHOLD TO DISPLAY-THRESHOLD
+           MOVE SPACES TO REPORT-LINE
+           STRING "POSITIONS FLAGGED OVER " DELIMITED BY SIZE
+                  DISPLAY-THRESHOLD DELIMITED BY SIZE
+                  "% VARIATION : " DELIMITED BY SIZE
+                  DISPLAY-WATCH-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           CLOSE POSITION-FILE
+           CLOSE PORTFOLIO-REPORT-FILE.
+
+       TRAITER-UNE-POSITION.
+           MOVE POS-TICKER-SYMBOL TO TICKER-SYMBOL
+           MOVE POS-CURRENCY TO CURRENCY-CODE
+           MOVE POS-BUYING-PRICE TO BUYING-PRICE
+           MOVE POS-QUANTITY TO QUANTITY
+           MOVE POS-SELL-PRICE TO SELL-PRICE
+           MOVE POS-CLOSE-FLAG TO CLOSE-FLAG
+           PERFORM CALCULER-GAINS
+
+           ADD 1 TO POSITION-COUNT
+           MOVE POSITION-COUNT TO DISPLAY-COUNT
+           MOVE SPACES TO REPORT-LINE
+
+           MOVE SPACES TO WATCH-SUFFIX
+           IF WATCH-FLAGGED
+               MOVE " *** WATCH ***" TO WATCH-SUFFIX
+           END-IF
+
+           IF GAINS-HOME >= 0
+               ADD GAINS-HOME TO TOTAL-GAINS
+               STRING TICKER-SYMBOL DELIMITED BY SPACE
+                      " (" DELIMITED BY SIZE
+                      CURRENCY-CODE DELIMITED BY SIZE
+                      ") GAINS=" DELIMITED BY SIZE
+                      DISPLAY-GAINS DELIMITED BY SIZE
+                      " EUR VARIATION=" DELIMITED BY SIZE
+                      DISPLAY-VARIATION DELIMITED BY SIZE
+                      " %" DELIMITED BY SIZE
+                      WATCH-SUFFIX DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           ELSE
+               COMPUTE TOTAL-LOSSES = TOTAL-LOSSES - GAINS-HOME
+               COMPUTE DISPLAY-LOSS = 0 - GAINS-HOME
+               STRING TICKER-SYMBOL DELIMITED BY SPACE
+                      " (" DELIMITED BY SIZE
+                      CURRENCY-CODE DELIMITED BY SIZE
+                      ") PERTE=(" DELIMITED BY SIZE
+                      DISPLAY-LOSS DELIMITED BY SIZE
+                      ") EUR VARIATION=" DELIMITED BY SIZE
+                      DISPLAY-VARIATION DELIMITED BY SIZE
+                      " %" DELIMITED BY SIZE
+                      WATCH-SUFFIX DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-IF
+
+           MOVE REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM METTRE-A-JOUR-POSITION-MASTER
+
+           PERFORM LIRE-POSITION.
+
+       LIRE-POSITION.
+           READ POSITION-FILE
+               AT END SET POSITION-EOF TO TRUE
+           END-READ.
+
+      *    POSMAST.DAT may not exist yet on a brand new install;
+      *    create it empty the first time, same as the other indexed
+      *    master files in this repo.
+       OUVRIR-POSITIONS-MASTER.
+           OPEN I-O POSITIONS-MASTER-FILE
+           IF POSMAST-STATUS = "35"
+               OPEN OUTPUT POSITIONS-MASTER-FILE
+               CLOSE POSITIONS-MASTER-FILE
+               OPEN I-O POSITIONS-MASTER-FILE
+           END-IF.
+
+      *    Upsert the ticker's position: preserve the original
+      *    POSM-HOLD-DATE on an existing position (the READ below
+      *    loads it before the rest of the record gets overwritten),
+      *    or stamp today's date as the hold date for a brand new one.
+       METTRE-A-JOUR-POSITION-MASTER.
+           ACCEPT VALUATION-DATE FROM DATE YYYYMMDD
+
+           MOVE TICKER-SYMBOL TO POSM-TICKER
+           READ POSITIONS-MASTER-FILE
+               INVALID KEY
+                   MOVE VALUATION-DATE TO POSM-HOLD-DATE
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+
+           MOVE TICKER-SYMBOL TO POSM-TICKER
+           MOVE CURRENCY-CODE TO POSM-CURRENCY
+           MOVE QUANTITY TO POSM-QUANTITY
+           MOVE BUYING-PRICE TO POSM-BUYING-PRICE
+           MOVE SELL-PRICE TO POSM-LAST-SELL-PRICE
+           MOVE GAINS-HOME TO POSM-LAST-GAINS-HOME
+           MOVE VALUATION-DATE TO POSM-LAST-VALUATION-DATE
+
+           IF POSITION-FERMEE
+               SET POSM-CLOSED TO TRUE
+               MOVE VALUATION-DATE TO POSM-CLOSE-DATE
+           ELSE
+               SET POSM-OPEN TO TRUE
+               MOVE ZERO TO POSM-CLOSE-DATE
+           END-IF
+
+           WRITE POSITIONS-MASTER-RECORD
+               INVALID KEY
+                   REWRITE POSITIONS-MASTER-RECORD
+           END-WRITE.
