@@ -0,0 +1,29 @@
+      *    VATRATE.cpy
+      *    Product-category VAT rate table, shared by TVA and
+      *    Paragraphes so both look the rate up off the same codes
+      *    instead of having the operator key in a percentage. The
+      *    rates themselves live here too, as VALUE clauses on
+      *    CATEGORY-TABLE-VALUES below - changing a rate means editing
+      *    this one copybook instead of two programs in lockstep.
+       01 CATEGORY-CODE           PIC X(01).
+
+      *    R = reduit 5.5%, I = intermediaire 10%, N = normal 20%.
+       01 CATEGORY-TABLE-VALUES.
+           05 FILLER.
+               10 FILLER          PIC X(01) VALUE "R".
+               10 FILLER          PIC S9(2)V99 VALUE 5.50.
+           05 FILLER.
+               10 FILLER          PIC X(01) VALUE "I".
+               10 FILLER          PIC S9(2)V99 VALUE 10.00.
+           05 FILLER.
+               10 FILLER          PIC X(01) VALUE "N".
+               10 FILLER          PIC S9(2)V99 VALUE 20.00.
+
+       01 CATEGORY-TABLE REDEFINES CATEGORY-TABLE-VALUES.
+           05 CATEGORY-ENTRY OCCURS 3 TIMES
+                   INDEXED BY CATEGORY-IDX.
+               10 CAT-CODE        PIC X(01).
+               10 CAT-TAUX        PIC S9(2)V99.
+
+       01 CATEGORY-FOUND-SWITCH   PIC X(01) VALUE "N".
+           88 CATEGORY-FOUND        VALUE "Y".
