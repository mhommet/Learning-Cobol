@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANNSTMT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTEREST-POSTING-FILE ASSIGN TO "INTPOST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INTPOST-STATUS.
+
+      *    Year-end statement master, keyed by account and year,
+      *    accumulating every INTPOST.cpy posting for that year.
+           SELECT ANNUAL-STATEMENT-FILE ASSIGN TO "ANNSTMT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ANNST-KEY
+               FILE STATUS IS ANNSTMT-STATUS.
+
+           SELECT ANNUAL-REPORT-FILE ASSIGN TO "ANNRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ANNUAL-REPORT-STATUS.
+
+      *    Checkpoint of how many INTPOST.DAT postings have already
+      *    been applied to the statement master; INTPOST.DAT has no
+      *    posting-number of its own, so the checkpoint is a plain
+      *    count of records consumed, the same idea as TVACKPT.DAT's
+      *    last-invoice-number but for a file with no natural key.
+      *    Without it, re-running against the same INTPOST.DAT would
+      *    add every posting onto the total a second time.
+           SELECT CHECKPOINT-FILE ASSIGN TO "ANNCKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INTEREST-POSTING-FILE.
+       COPY "INTPOST.cpy".
+
+       FD ANNUAL-STATEMENT-FILE.
+       COPY "ANNSTMT.cpy".
+
+       FD ANNUAL-REPORT-FILE.
+       01 ANNUAL-REPORT-RECORD  PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-KEY                  PIC X(01).
+           05 CKPT-POSTINGS-APPLIED     PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01 INTPOST-STATUS        PIC X(02).
+       01 ANNSTMT-STATUS        PIC X(02).
+       01 ANNUAL-REPORT-STATUS  PIC X(02).
+       01 CHECKPOINT-STATUS     PIC X(02).
+
+       01 POSTING-EOF-SWITCH    PIC X(01) VALUE "N".
+           88 POSTING-EOF          VALUE "Y".
+       01 SCAN-EOF-SWITCH       PIC X(01) VALUE "N".
+           88 SCAN-EOF             VALUE "Y".
+
+      *    POST-DATE broken into YYYY/MM/DD the same way CGTAX does,
+      *    so the posting's own year drives which statement year it
+      *    rolls into.
+       01 POST-DATE-WS.
+           05 POST-YEAR          PIC 9(4).
+           05 POST-MONTH         PIC 9(2).
+           05 POST-DAY           PIC 9(2).
+
+       01 REPORT-LINE           PIC X(80).
+       01 DISPLAY-TOTAL-INTEREST PIC ZZZZZZ9.99.
+       01 STATEMENT-COUNT       PIC 9(5) VALUE ZERO.
+
+       01 LAST-CKPT-POSTINGS-APPLIED PIC 9(7) VALUE ZERO.
+       01 POSTINGS-READ-COUNT        PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           MOVE "N" TO POSTING-EOF-SWITCH
+           MOVE "N" TO SCAN-EOF-SWITCH
+           MOVE ZERO TO STATEMENT-COUNT
+           MOVE ZERO TO POSTINGS-READ-COUNT
+
+           OPEN INPUT INTEREST-POSTING-FILE
+           PERFORM OUVRIR-RELEVE-ANNUEL
+           PERFORM OUVRIR-CHECKPOINT
+           PERFORM LIRE-CHECKPOINT
+           OPEN OUTPUT ANNUAL-REPORT-FILE
+
+           PERFORM LIRE-POSTING
+           PERFORM TRAITER-UN-POSTING UNTIL POSTING-EOF
+
+           PERFORM EMETTRE-RELEVES
+
+           CLOSE INTEREST-POSTING-FILE
+           CLOSE ANNUAL-STATEMENT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE ANNUAL-REPORT-FILE
+
+           GOBACK.
+
+      *    ANNSTMT.DAT may not exist yet on a brand new install;
+      *    create it empty the first time, same as the other indexed
+      *    master files in this repo.
+       OUVRIR-RELEVE-ANNUEL.
+           OPEN I-O ANNUAL-STATEMENT-FILE
+           IF ANNSTMT-STATUS = "35"
+               OPEN OUTPUT ANNUAL-STATEMENT-FILE
+               CLOSE ANNUAL-STATEMENT-FILE
+               OPEN I-O ANNUAL-STATEMENT-FILE
+           END-IF.
+
+      *    ANNCKPT.DAT may not exist yet on a brand new install;
+      *    create it empty the first time, same as TVACKPT.DAT does.
+       OUVRIR-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LIRE-CHECKPOINT.
+           MOVE "C" TO CKPT-KEY
+           MOVE ZERO TO LAST-CKPT-POSTINGS-APPLIED
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CKPT-POSTINGS-APPLIED
+                       TO LAST-CKPT-POSTINGS-APPLIED
+           END-READ.
+
+       MAJ-CHECKPOINT.
+           MOVE "C" TO CKPT-KEY
+           MOVE POSTINGS-READ-COUNT TO CKPT-POSTINGS-APPLIED
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       LIRE-POSTING.
+           READ INTEREST-POSTING-FILE
+               AT END SET POSTING-EOF TO TRUE
+           END-READ.
+
+      *    Postings at or before the checkpointed count were already
+      *    applied by an earlier run and are skipped; only postings
+      *    past that point are added onto the statement master, so a
+      *    re-run against the same INTPOST.DAT does not double the
+      *    reported total.
+       TRAITER-UN-POSTING.
+           ADD 1 TO POSTINGS-READ-COUNT
+           IF POSTINGS-READ-COUNT <= LAST-CKPT-POSTINGS-APPLIED
+               PERFORM LIRE-POSTING
+           ELSE
+               PERFORM APPLIQUER-POSTING
+               PERFORM MAJ-CHECKPOINT
+               PERFORM LIRE-POSTING
+           END-IF.
+
+      *    Upsert the account/year's running total: a brand new
+      *    account-year starts its statement at zero, an existing one
+      *    is read first so the posting adds onto what is already on
+      *    file instead of replacing it.
+       APPLIQUER-POSTING.
+           MOVE POST-DATE TO POST-DATE-WS
+           MOVE POST-ACCOUNT-ID TO ANNST-ACCOUNT-ID
+           MOVE POST-YEAR TO ANNST-YEAR
+           READ ANNUAL-STATEMENT-FILE
+               INVALID KEY
+                   MOVE ZERO TO ANNST-TOTAL-INTEREST
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+
+           MOVE POST-ACCOUNT-ID TO ANNST-ACCOUNT-ID
+           MOVE POST-YEAR TO ANNST-YEAR
+           ADD POST-INTEREST TO ANNST-TOTAL-INTEREST
+
+           WRITE ANNUAL-STATEMENT-RECORD
+               INVALID KEY
+                   REWRITE ANNUAL-STATEMENT-RECORD
+           END-WRITE.
+
+      *    Walk the whole statement master and print one line per
+      *    account/year - the year-end statement the customer actually
+      *    receives, instead of INTERET only ever flashing on a screen.
+       EMETTRE-RELEVES.
+           MOVE LOW-VALUES TO ANNST-KEY
+           START ANNUAL-STATEMENT-FILE
+                   KEY IS NOT LESS THAN ANNST-KEY
+               INVALID KEY
+                   SET SCAN-EOF TO TRUE
+           END-START
+
+           PERFORM IMPRIMER-RELEVE-SUIVANT UNTIL SCAN-EOF.
+
+       IMPRIMER-RELEVE-SUIVANT.
+           READ ANNUAL-STATEMENT-FILE NEXT RECORD
+               AT END
+                   SET SCAN-EOF TO TRUE
+               NOT AT END
+                   PERFORM ECRIRE-LIGNE-RELEVE
+           END-READ.
+
+       ECRIRE-LIGNE-RELEVE.
+           ADD 1 TO STATEMENT-COUNT
+           MOVE ANNST-TOTAL-INTEREST TO DISPLAY-TOTAL-INTEREST
+           MOVE SPACES TO REPORT-LINE
+           STRING "COMPTE " DELIMITED BY SIZE
+                  ANNST-ACCOUNT-ID DELIMITED BY SIZE
+                  " ANNEE " DELIMITED BY SIZE
+                  ANNST-YEAR DELIMITED BY SIZE
+                  " TOTAL INTERETS=" DELIMITED BY SIZE
+                  DISPLAY-TOTAL-INTEREST DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO ANNUAL-REPORT-RECORD
+           WRITE ANNUAL-REPORT-RECORD.
