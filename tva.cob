@@ -3,28 +3,387 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-FILE ASSIGN TO "INVOICES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INVOICE-FILE-STATUS.
+
+           SELECT TVA-REPORT-FILE ASSIGN TO "TVARPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TVA-REPORT-STATUS.
+
+      *    Printable customer-facing invoice document (company header,
+      *    invoice number, date, the HT/TVA/TTC breakdown, a footer) -
+      *    one "page" per invoice, appended so the file is an archive
+      *    of everything ever billed, not just the current run.
+           SELECT INVOICE-DOC-FILE ASSIGN TO "FACTURE.PRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INVOICE-DOC-STATUS.
+
+      *    Checkpoint of the last invoice number the batch run fully
+      *    processed, keyed so a REWRITE can update it in place after
+      *    every invoice instead of rewriting a whole file.
+           SELECT CHECKPOINT-FILE ASSIGN TO "TVACKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS CHECKPOINT-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD INVOICE-FILE.
+       01 INVOICE-RECORD.
+           05 INV-NUMBER        PIC 9(6).
+           05 INV-PRICEHT       PIC 9(5)V99.
+           05 INV-CATEGORY      PIC X(01).
+
+       FD TVA-REPORT-FILE.
+       01 REPORT-RECORD         PIC X(80).
+
+       FD INVOICE-DOC-FILE.
+       01 DOC-RECORD             PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-KEY              PIC X(01).
+           05 CKPT-LAST-INVOICE     PIC 9(6).
+
        WORKING-STORAGE SECTION.
-       01 PRICEHT           PIC S9(5)V99.
-       01 TAUX              PIC S9(2)V99.
-       01 TVA               PIC S9(5)V99.
-       01 PRICETTC          PIC S9(6)V99.
-       01 DISPLAY-TVA       PIC +ZZZZ9.99.
-       01 DISPLAY-PRICETTC  PIC +ZZZZ9.99.
+       COPY "INVLINE.cpy".
+
+       COPY "VATRATE.cpy".
+
+       01 RUN-MODE            PIC X(01).
+           88 MODE-BATCH       VALUE "B".
+           88 MODE-INTERACTIVE VALUE "I".
+
+       01 INVOICE-FILE-STATUS PIC X(02).
+       01 TVA-REPORT-STATUS   PIC X(02).
+
+       01 INVOICE-EOF-SWITCH PIC X(01) VALUE "N".
+           88 INVOICE-EOF      VALUE "Y".
+
+       01 REPORT-LINE        PIC X(80).
+       01 INVOICE-COUNT      PIC 9(5) VALUE ZERO.
+       01 DISPLAY-COUNT      PIC ZZZZ9.
+       01 TOTAL-TVA-COLLECTED PIC S9(7)V99 VALUE ZERO.
+       01 DISPLAY-TOTAL-TVA  PIC +ZZZZZZ9.99.
+
+       01 INVOICE-REJECT-COUNT PIC 9(5) VALUE ZERO.
+       01 DISPLAY-REJECT-COUNT PIC ZZZZ9.
+
+       01 TVA-TRUNCATED            PIC S9(5)V99.
+       01 ROUNDING-ADJUSTMENT      PIC S9(5)V99.
+       01 TOTAL-ROUNDING-ADJUST    PIC S9(7)V99 VALUE ZERO.
+       01 DISPLAY-TOTAL-ROUNDING   PIC +ZZZZZ9.99.
+
+       01 CHECKPOINT-STATUS        PIC X(02).
+       01 LAST-CKPT-INVOICE        PIC 9(6) VALUE ZERO.
+
+       01 INVOICE-DOC-STATUS       PIC X(02).
+       01 INVOICE-NUMBER           PIC 9(6).
+       01 DOC-DATE                 PIC 9(8).
+       01 DOC-LINE                 PIC X(80).
+       01 COMPANY-NAME-LINE        PIC X(40)
+               VALUE "ACME DISTRIBUTION SARL".
+
+       01 PRICEHT-VALIDE-SWITCH    PIC X(01) VALUE "N".
+           88 PRICEHT-VALIDE         VALUE "Y".
+       01 CATEGORIE-VALIDE-SWITCH  PIC X(01) VALUE "N".
+           88 CATEGORIE-VALIDE        VALUE "Y".
 
        PROCEDURE DIVISION.
+           DISPLAY "Mode (I = saisie manuelle, B = lot) ?".
+           ACCEPT RUN-MODE.
+
+           IF MODE-BATCH
+               PERFORM TRAITER-LOT
+           ELSE
+               PERFORM OUVRIR-DOCUMENT-FACTURE
+               PERFORM SAISIR-DONNEES
+               PERFORM CALCULER-TVA
+               PERFORM AFFICHER-RESULTATS
+               PERFORM EMETTRE-FACTURE
+               CLOSE INVOICE-DOC-FILE
+           END-IF.
+
+           GOBACK.
+
+       SAISIR-DONNEES.
+           DISPLAY "Numero de facture ?".
+           ACCEPT INVOICE-NUMBER.
+
+           SET PRICEHT-VALIDE-SWITCH TO "N"
+           PERFORM SAISIR-PRICEHT UNTIL PRICEHT-VALIDE.
+
+           SET CATEGORIE-VALIDE-SWITCH TO "N"
+           PERFORM SAISIR-CATEGORIE UNTIL CATEGORIE-VALIDE.
+
+      *    A negative price can only be a fat-fingered entry; catch it
+      *    here instead of letting it flow into a nonsense TVA/PRICETTC.
+       SAISIR-PRICEHT.
            DISPLAY "Quel est le prix HT ?".
            ACCEPT PRICEHT.
+           IF PRICEHT >= 0
+               SET PRICEHT-VALIDE TO TRUE
+           ELSE
+               DISPLAY "Prix HT invalide : doit etre positif ou nul."
+           END-IF.
+
+      *    Reuses RECHERCHER-TAUX's table lookup so an unknown
+      *    category code is caught here instead of silently computing
+      *    TVA off whatever TAUX was left over from a previous run.
+       SAISIR-CATEGORIE.
+           DISPLAY "Categorie (R=reduit, I=intermediaire, N=normal) ?".
+           ACCEPT CATEGORY-CODE.
+           PERFORM RECHERCHER-TAUX
+           IF CATEGORY-FOUND
+               SET CATEGORIE-VALIDE TO TRUE
+           END-IF.
 
-           DISPLAY "Quel est le taux de TVA ?".
-           ACCEPT TAUX.
+       RECHERCHER-TAUX.
+           SET CATEGORY-IDX TO 1
+           SET CATEGORY-FOUND-SWITCH TO "N"
+           SEARCH CATEGORY-ENTRY
+               AT END
+                   DISPLAY "Categorie inconnue : " CATEGORY-CODE
+               WHEN CAT-CODE(CATEGORY-IDX) = CATEGORY-CODE
+                   SET CATEGORY-FOUND TO TRUE
+                   MOVE CAT-TAUX(CATEGORY-IDX) TO TAUX
+           END-SEARCH.
 
-           COMPUTE TVA = PRICEHT * TAUX / 100.
+      *    TVA is rounded to the nearest centime, as the tax
+      *    authorities expect; ROUNDING-ADJUSTMENT is the difference
+      *    between that and the plain truncated amount, so the batch
+      *    run can prove nothing was silently dropped (see
+      *    TRAITER-LOT's reconciliation line).
+       CALCULER-TVA.
+           PERFORM RECHERCHER-TAUX
+           COMPUTE TVA-TRUNCATED = PRICEHT * TAUX / 100.
+           COMPUTE TVA ROUNDED = PRICEHT * TAUX / 100.
            COMPUTE PRICETTC = PRICEHT + TVA.
+           COMPUTE ROUNDING-ADJUSTMENT = TVA - TVA-TRUNCATED.
 
            MOVE TVA TO DISPLAY-TVA.
            MOVE PRICETTC TO DISPLAY-PRICETTC.
+           MOVE PRICEHT TO DISPLAY-PRICEHT.
 
+       AFFICHER-RESULTATS.
            DISPLAY "Le montant de la TVA est de " DISPLAY-TVA.
            DISPLAY "Le prix TTC est de " DISPLAY-PRICETTC.
-           STOP RUN.
+
+      *    FACTURE.PRN may not exist yet on a brand new install;
+      *    create it empty the first time, same idea as the checkpoint
+      *    file below, but for an EXTEND-mode archive file.
+       OUVRIR-DOCUMENT-FACTURE.
+           OPEN EXTEND INVOICE-DOC-FILE
+           IF INVOICE-DOC-STATUS = "35"
+               OPEN OUTPUT INVOICE-DOC-FILE
+               CLOSE INVOICE-DOC-FILE
+               OPEN EXTEND INVOICE-DOC-FILE
+           END-IF
+           ACCEPT DOC-DATE FROM DATE YYYYMMDD.
+
+      *    One printable "page" per invoice: company header, invoice
+      *    number and date, the HT/TVA/TTC breakdown, and a footer -
+      *    the customer-facing document, as opposed to REPORT-RECORD
+      *    above which is the internal batch reconciliation listing.
+       EMETTRE-FACTURE.
+           MOVE COMPANY-NAME-LINE TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-LINE
+           STRING "FACTURE N. " DELIMITED BY SIZE
+                  INVOICE-NUMBER DELIMITED BY SIZE
+                  "    DATE : " DELIMITED BY SIZE
+                  DOC-DATE DELIMITED BY SIZE
+               INTO DOC-LINE
+           MOVE DOC-LINE TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-LINE
+           STRING "  PRIX HT   : " DELIMITED BY SIZE
+                  DISPLAY-PRICEHT DELIMITED BY SIZE
+               INTO DOC-LINE
+           MOVE DOC-LINE TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-LINE
+           STRING "  TVA       : " DELIMITED BY SIZE
+                  DISPLAY-TVA DELIMITED BY SIZE
+               INTO DOC-LINE
+           MOVE DOC-LINE TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-LINE
+           STRING "  PRIX TTC  : " DELIMITED BY SIZE
+                  DISPLAY-PRICETTC DELIMITED BY SIZE
+               INTO DOC-LINE
+           MOVE DOC-LINE TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-LINE
+           STRING "---- FIN DE FACTURE ----" DELIMITED BY SIZE
+               INTO DOC-LINE
+           MOVE DOC-LINE TO DOC-RECORD
+           WRITE DOC-RECORD
+
+           MOVE SPACES TO DOC-RECORD
+           WRITE DOC-RECORD.
+
+      *    Batch invoice run: one INVOICES.DAT record in, one report
+      *    line out, same CALCULER-TVA used for manual entry above.
+      *    Invoices at or before the checkpointed invoice number are
+      *    skipped, so a restart after an abend does not reprocess (and
+      *    double-count) revenue already written to TVARPT.DAT.
+       TRAITER-LOT.
+           MOVE "N" TO INVOICE-EOF-SWITCH
+           MOVE ZERO TO INVOICE-COUNT
+           MOVE ZERO TO INVOICE-REJECT-COUNT
+           MOVE ZERO TO TOTAL-TVA-COLLECTED
+           MOVE ZERO TO TOTAL-ROUNDING-ADJUST
+           OPEN INPUT INVOICE-FILE
+           OPEN OUTPUT TVA-REPORT-FILE
+           PERFORM OUVRIR-CHECKPOINT
+           PERFORM LIRE-CHECKPOINT
+           PERFORM OUVRIR-DOCUMENT-FACTURE
+
+           PERFORM LIRE-FACTURE
+           PERFORM TRAITER-UNE-FACTURE UNTIL INVOICE-EOF
+
+           MOVE TOTAL-TVA-COLLECTED TO DISPLAY-TOTAL-TVA
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL TVA COLLECTEE SUR " DELIMITED BY SIZE
+                  DISPLAY-COUNT DELIMITED BY SIZE
+                  " FACTURE(S) : " DELIMITED BY SIZE
+                  DISPLAY-TOTAL-TVA DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE TOTAL-ROUNDING-ADJUST TO DISPLAY-TOTAL-ROUNDING
+           MOVE SPACES TO REPORT-LINE
+           STRING "RECONCILIATION - AJUSTEMENT D'ARRONDI CUMULE : "
+                      DELIMITED BY SIZE
+                  DISPLAY-TOTAL-ROUNDING DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE INVOICE-REJECT-COUNT TO DISPLAY-REJECT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "FACTURE(S) REJETEE(S) - CATEGORIE INCONNUE : "
+                      DELIMITED BY SIZE
+                  DISPLAY-REJECT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           CLOSE INVOICE-FILE
+           CLOSE TVA-REPORT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE INVOICE-DOC-FILE.
+
+      *    TVACKPT.DAT may not exist yet on a brand new install;
+      *    create it empty the first time, same as the customer master
+      *    file does in structure.cob.
+       OUVRIR-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       LIRE-CHECKPOINT.
+           MOVE "C" TO CKPT-KEY
+           MOVE ZERO TO LAST-CKPT-INVOICE
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CKPT-LAST-INVOICE TO LAST-CKPT-INVOICE
+           END-READ.
+
+       MAJ-CHECKPOINT.
+           MOVE "C" TO CKPT-KEY
+           MOVE INV-NUMBER TO CKPT-LAST-INVOICE
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       TRAITER-UNE-FACTURE.
+           IF INV-NUMBER <= LAST-CKPT-INVOICE
+               PERFORM LIRE-FACTURE
+           ELSE
+               MOVE INV-PRICEHT TO PRICEHT
+               MOVE INV-CATEGORY TO CATEGORY-CODE
+               PERFORM RECHERCHER-TAUX
+
+               IF CATEGORY-FOUND
+                   PERFORM CALCULER-TVA
+
+                   ADD TVA TO TOTAL-TVA-COLLECTED
+                   ADD ROUNDING-ADJUSTMENT TO TOTAL-ROUNDING-ADJUST
+                   ADD 1 TO INVOICE-COUNT
+                   MOVE INVOICE-COUNT TO DISPLAY-COUNT
+                   MOVE PRICEHT TO DISPLAY-PRICEHT
+
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "FACTURE " DELIMITED BY SIZE
+                          INV-NUMBER DELIMITED BY SIZE
+                          " HT=" DELIMITED BY SIZE
+                          DISPLAY-PRICEHT DELIMITED BY SIZE
+                          " TVA=" DELIMITED BY SIZE
+                          DISPLAY-TVA DELIMITED BY SIZE
+                          " TTC=" DELIMITED BY SIZE
+                          DISPLAY-PRICETTC DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   MOVE REPORT-LINE TO REPORT-RECORD
+                   WRITE REPORT-RECORD
+
+                   MOVE INV-NUMBER TO INVOICE-NUMBER
+                   PERFORM EMETTRE-FACTURE
+               ELSE
+                   PERFORM REJETER-FACTURE
+               END-IF
+
+               PERFORM MAJ-CHECKPOINT
+               PERFORM LIRE-FACTURE
+           END-IF.
+
+      *    An unmatched category code cannot be turned into a TVA
+      *    figure, so the invoice is zeroed out and written to the
+      *    report as an explicit rejection instead of going through
+      *    with whatever TAUX/TVA/PRICETTC was left over from the
+      *    previous record - the checkpoint still advances so a
+      *    restart does not loop forever on the same bad record.
+       REJETER-FACTURE.
+           MOVE ZERO TO TAUX
+           MOVE ZERO TO TVA
+           MOVE ZERO TO PRICETTC
+           MOVE PRICEHT TO DISPLAY-PRICEHT
+           ADD 1 TO INVOICE-REJECT-COUNT
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "FACTURE " DELIMITED BY SIZE
+                  INV-NUMBER DELIMITED BY SIZE
+                  " REJETEE - CATEGORIE INCONNUE : " DELIMITED BY SIZE
+                  CATEGORY-CODE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       LIRE-FACTURE.
+           READ INVOICE-FILE
+               AT END SET INVOICE-EOF TO TRUE
+           END-READ.
