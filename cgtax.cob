@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGTAX.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSITIONS-MASTER-FILE ASSIGN TO "POSMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POSM-TICKER
+               FILE STATUS IS POSMAST-STATUS.
+
+           SELECT CGTAX-REPORT-FILE ASSIGN TO "CGTAX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CGTAX-REPORT-STATUS.
+
+      *    SYSIN/parameter file giving the reporting period's bounds,
+      *    the same idea as DB2PARM.DAT/RECONPRM.DAT: an unattended
+      *    tax run has no terminal to type a period into.
+           SELECT PERIOD-PARM-FILE ASSIGN TO "CGTAXPRM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PERIOD-PARM-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD POSITIONS-MASTER-FILE.
+       COPY "POSMAST.cpy".
+
+       FD CGTAX-REPORT-FILE.
+       01 CGTAX-REPORT-RECORD   PIC X(80).
+
+       FD PERIOD-PARM-FILE.
+       01 PERIOD-PARM-RECORD.
+           05 PERIOD-PARM-START PIC 9(8).
+           05 PERIOD-PARM-END   PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 POSMAST-STATUS        PIC X(02).
+       01 CGTAX-REPORT-STATUS   PIC X(02).
+       01 PERIOD-PARM-STATUS    PIC X(02).
+
+      *    Absent CGTAXPRM.DAT, the period defaults to "all time" -
+      *    every closed position is still reported, only an open
+      *    position's unrealized gain is excluded.
+       01 PERIOD-START          PIC 9(8) VALUE ZERO.
+       01 PERIOD-END            PIC 9(8) VALUE 99999999.
+
+       01 SCAN-EOF-SWITCH       PIC X(01) VALUE "N".
+           88 SCAN-EOF             VALUE "Y".
+
+       01 REPORT-LINE           PIC X(80).
+       01 DISPLAY-GAINS         PIC +ZZ,ZZZ,ZZ9.99.
+
+      *    Each POSM-HOLD-DATE/POSM-LAST-VALUATION-DATE is broken into
+      *    YYYY/MM/DD by a straight byte-for-byte MOVE into a group
+      *    item, the plain-COBOL way of picking a PIC 9(8) date field
+      *    apart without an intrinsic FUNCTION call.
+       01 HOLD-DATE-WS.
+           05 HOLD-YEAR          PIC 9(4).
+           05 HOLD-MONTH         PIC 9(2).
+           05 HOLD-DAY           PIC 9(2).
+
+       01 VAL-DATE-WS.
+           05 VAL-YEAR           PIC 9(4).
+           05 VAL-MONTH          PIC 9(2).
+           05 VAL-DAY            PIC 9(2).
+
+       01 HOLDING-YEARS         PIC S9(4).
+
+       01 TERM-SWITCH           PIC X(01).
+           88 LONG-TERM            VALUE "L".
+           88 SHORT-TERM           VALUE "S".
+
+       01 POSITION-COUNT        PIC 9(5) VALUE ZERO.
+       01 TOTAL-SHORT-TERM      PIC S9(11)V99 VALUE ZERO.
+       01 TOTAL-LONG-TERM       PIC S9(11)V99 VALUE ZERO.
+       01 DISPLAY-TOTAL-SHORT   PIC +ZZ,ZZZ,ZZZ,ZZ9.99.
+       01 DISPLAY-TOTAL-LONG    PIC +ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+           MOVE "N" TO SCAN-EOF-SWITCH
+           MOVE ZERO TO POSITION-COUNT
+           MOVE ZERO TO TOTAL-SHORT-TERM
+           MOVE ZERO TO TOTAL-LONG-TERM
+           PERFORM LIRE-PERIODE
+           OPEN INPUT POSITIONS-MASTER-FILE
+           OPEN OUTPUT CGTAX-REPORT-FILE
+
+           MOVE LOW-VALUES TO POSM-TICKER
+           START POSITIONS-MASTER-FILE KEY IS NOT LESS THAN POSM-TICKER
+               INVALID KEY
+                   SET SCAN-EOF TO TRUE
+           END-START
+
+           PERFORM TRAITER-POSITION-SUIVANTE UNTIL SCAN-EOF
+
+           MOVE TOTAL-SHORT-TERM TO DISPLAY-TOTAL-SHORT
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL PLUS-VALUES COURT TERME : " DELIMITED BY SIZE
+                  DISPLAY-TOTAL-SHORT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO CGTAX-REPORT-RECORD
+           WRITE CGTAX-REPORT-RECORD
+
+           MOVE TOTAL-LONG-TERM TO DISPLAY-TOTAL-LONG
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL PLUS-VALUES LONG TERME : " DELIMITED BY SIZE
+                  DISPLAY-TOTAL-LONG DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO CGTAX-REPORT-RECORD
+           WRITE CGTAX-REPORT-RECORD
+
+           CLOSE POSITIONS-MASTER-FILE
+           CLOSE CGTAX-REPORT-FILE
+
+           GOBACK.
+
+       LIRE-PERIODE.
+           OPEN INPUT PERIOD-PARM-FILE
+           READ PERIOD-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PERIOD-PARM-START TO PERIOD-START
+                   MOVE PERIOD-PARM-END TO PERIOD-END
+           END-READ
+           CLOSE PERIOD-PARM-FILE.
+
+       TRAITER-POSITION-SUIVANTE.
+           READ POSITIONS-MASTER-FILE NEXT RECORD
+               AT END
+                   SET SCAN-EOF TO TRUE
+               NOT AT END
+                   PERFORM FILTRER-POSITION
+           END-READ.
+
+      *    A capital-gains tax report is about realized gains: only a
+      *    position actually closed, and closed inside the reporting
+      *    period, belongs in it. An open position's mark-to-market
+      *    GAINS-HOME is unrealized and stays out of the totals.
+       FILTRER-POSITION.
+           IF POSM-CLOSED
+                   AND POSM-CLOSE-DATE NOT LESS THAN PERIOD-START
+                   AND POSM-CLOSE-DATE NOT GREATER THAN PERIOD-END
+               PERFORM CLASSER-POSITION
+           END-IF.
+
+      *    Long-term if the position has been held more than a year,
+      *    the same threshold the tax authorities use, short-term
+      *    otherwise; a sale exactly on the one-year anniversary has
+      *    HOLDING-YEARS = 1 but has not been held MORE than a year,
+      *    so that case stays short-term.
+       CLASSER-POSITION.
+           ADD 1 TO POSITION-COUNT
+           PERFORM CALCULER-DUREE-DETENTION
+
+           IF HOLDING-YEARS > 1
+               SET LONG-TERM TO TRUE
+               ADD POSM-LAST-GAINS-HOME TO TOTAL-LONG-TERM
+           ELSE
+               SET SHORT-TERM TO TRUE
+               ADD POSM-LAST-GAINS-HOME TO TOTAL-SHORT-TERM
+           END-IF
+
+           MOVE POSM-LAST-GAINS-HOME TO DISPLAY-GAINS
+           MOVE SPACES TO REPORT-LINE
+           IF LONG-TERM
+               STRING POSM-TICKER DELIMITED BY SPACE
+                      " LONG TERME GAINS=" DELIMITED BY SIZE
+                      DISPLAY-GAINS DELIMITED BY SIZE
+                      " EUR" DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           ELSE
+               STRING POSM-TICKER DELIMITED BY SPACE
+                      " COURT TERME GAINS=" DELIMITED BY SIZE
+                      DISPLAY-GAINS DELIMITED BY SIZE
+                      " EUR" DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-IF
+           MOVE REPORT-LINE TO CGTAX-REPORT-RECORD
+           WRITE CGTAX-REPORT-RECORD.
+
+      *    POSM-CLOSE-DATE is the actual disposal date now that a
+      *    position carries a real open/closed status; that is the
+      *    date holding period is measured against, not whatever date
+      *    the position happened to last be marked to market.
+       CALCULER-DUREE-DETENTION.
+           MOVE POSM-HOLD-DATE TO HOLD-DATE-WS
+           MOVE POSM-CLOSE-DATE TO VAL-DATE-WS
+
+           COMPUTE HOLDING-YEARS = VAL-YEAR - HOLD-YEAR
+
+           IF VAL-MONTH < HOLD-MONTH
+               SUBTRACT 1 FROM HOLDING-YEARS
+           ELSE
+               IF VAL-MONTH = HOLD-MONTH AND VAL-DAY < HOLD-DAY
+                   SUBTRACT 1 FROM HOLDING-YEARS
+               END-IF
+           END-IF.
