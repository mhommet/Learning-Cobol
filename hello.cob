@@ -3,14 +3,232 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCOUNT-FILE-STATUS.
+
+           SELECT INTEREST-REPORT-FILE ASSIGN TO "HELLORPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INTEREST-REPORT-STATUS.
+
+      *    Append-only ledger of every interest amount computed, one
+      *    posting per account per run, so ANNSTMT can roll them up
+      *    into a year-end statement instead of INTERET only ever
+      *    being displayed once and then lost.
+           SELECT INTEREST-POSTING-FILE ASSIGN TO "INTPOST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INTPOST-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD ACCOUNT-FILE.
+       01 ACCOUNT-RECORD.
+           05 ACC-ID           PIC 9(5).
+           05 ACC-MONTANT      PIC 9(5)V99.
+
+       FD INTEREST-REPORT-FILE.
+       01 REPORT-RECORD        PIC X(80).
+
+       FD INTEREST-POSTING-FILE.
+       COPY "INTPOST.cpy".
+
        WORKING-STORAGE SECTION.
        01 MONTANT          PIC 9(5)V99 VALUE 1000.00.
        01 TAUX             PIC 9(2)V99 VALUE 15.75.
        01 INTERET          PIC 9(5)V99.
 
+      *    Balance brackets our savings products are actually priced
+      *    on: the rate paid depends on how much is on deposit, not
+      *    one flat TAUX for every account.
+       01 BRACKET-TABLE.
+           05 BRACKET-ENTRY OCCURS 3 TIMES INDEXED BY BRACKET-IDX.
+               10 BRACKET-LIMITE  PIC 9(7)V99.
+               10 BRACKET-TAUX    PIC 9(2)V99.
+
+       01 RUN-MODE            PIC X(01).
+           88 MODE-BATCH        VALUE "B".
+           88 MODE-INTERACTIVE  VALUE "I".
+
+       01 ACCOUNT-FILE-STATUS    PIC X(02).
+       01 INTEREST-REPORT-STATUS PIC X(02).
+
+       01 ACCOUNT-EOF-SWITCH   PIC X(01) VALUE "N".
+           88 ACCOUNT-EOF        VALUE "Y".
+
+       01 REPORT-LINE         PIC X(80).
+       01 ACCOUNT-COUNT       PIC 9(5) VALUE ZERO.
+       01 DISPLAY-COUNT       PIC ZZZZ9.
+       01 DISPLAY-MONTANT     PIC ZZZZ9.99.
+       01 DISPLAY-INTERET     PIC ZZZZ9.99.
+       01 TOTAL-INTERET       PIC 9(7)V99 VALUE ZERO.
+       01 DISPLAY-TOTAL-INTERET PIC ZZZZZZ9.99.
+
+       01 PERIOD-COUNT        PIC 9(3) VALUE 1.
+       01 PERIOD-NUM          PIC 9(3).
+       01 DISPLAY-PERIOD-NUM  PIC ZZ9.
+       01 SOLDE-OUVERTURE     PIC 9(7)V99.
+       01 SOLDE-FERMETURE     PIC 9(7)V99.
+       01 DISPLAY-SOLDE-OUV   PIC ZZZZZZ9.99.
+       01 DISPLAY-SOLDE-FER   PIC ZZZZZZ9.99.
+
+       01 INTPOST-STATUS      PIC X(02).
+       01 ACCOUNT-ID          PIC 9(5).
+       01 POSTING-DATE        PIC 9(8).
+
        PROCEDURE DIVISION.
+           DISPLAY "Mode (I = un seul compte, B = lot) ?".
+           ACCEPT RUN-MODE.
+
+           PERFORM INITIALISER-PALIERS.
+           PERFORM OUVRIR-JOURNAL-INTERET.
+
+           IF MODE-BATCH
+               PERFORM TRAITER-LOT
+           ELSE
+               DISPLAY "Numero de compte ?"
+               ACCEPT ACCOUNT-ID
+               DISPLAY "Montant du compte ?"
+               ACCEPT MONTANT
+               DISPLAY "Nombre de periodes (1 = calcul simple) ?"
+               ACCEPT PERIOD-COUNT
+               IF PERIOD-COUNT > 1
+                   PERFORM CALCULER-ECHEANCIER
+               ELSE
+                   PERFORM CALCULER-INTERET
+                   DISPLAY "Interet calcule : " INTERET
+                   PERFORM ENREGISTRER-POSTING-INTERET
+               END-IF
+           END-IF.
+
+           CLOSE INTEREST-POSTING-FILE.
+
+           GOBACK.
+
+      *    INTPOST.DAT may not exist yet on a brand new install;
+      *    create it empty the first time, same as the other archive
+      *    files in this repo.
+       OUVRIR-JOURNAL-INTERET.
+           OPEN EXTEND INTEREST-POSTING-FILE
+           IF INTPOST-STATUS = "35"
+               OPEN OUTPUT INTEREST-POSTING-FILE
+               CLOSE INTEREST-POSTING-FILE
+               OPEN EXTEND INTEREST-POSTING-FILE
+           END-IF.
+
+       ENREGISTRER-POSTING-INTERET.
+           ACCEPT POSTING-DATE FROM DATE YYYYMMDD
+           MOVE ACCOUNT-ID TO POST-ACCOUNT-ID
+           MOVE POSTING-DATE TO POST-DATE
+           MOVE INTERET TO POST-INTEREST
+           WRITE POSTING-RECORD.
+
+       INITIALISER-PALIERS.
+           MOVE 10000.00 TO BRACKET-LIMITE(1)
+           MOVE 10.00 TO BRACKET-TAUX(1)
+           MOVE 50000.00 TO BRACKET-LIMITE(2)
+           MOVE 15.75 TO BRACKET-TAUX(2)
+           MOVE 9999999.99 TO BRACKET-LIMITE(3)
+           MOVE 20.00 TO BRACKET-TAUX(3).
+
+      *    First bracket whose upper limit the balance does not
+      *    exceed wins; the last entry's limit is high enough to
+      *    catch every balance above the second tier.
+       RECHERCHER-TAUX.
+           SET BRACKET-IDX TO 1
+           SEARCH BRACKET-ENTRY
+               AT END
+                   MOVE BRACKET-TAUX(3) TO TAUX
+               WHEN MONTANT <= BRACKET-LIMITE(BRACKET-IDX)
+                   MOVE BRACKET-TAUX(BRACKET-IDX) TO TAUX
+           END-SEARCH.
+
+       CALCULER-INTERET.
+           PERFORM RECHERCHER-TAUX
            COMPUTE INTERET = MONTANT * TAUX / 100.
-           DISPLAY "Intéret calculé : " INTERET.
 
-           STOP RUN.
+      *    Compounding schedule: each period's closing balance becomes
+      *    the next period's opening balance, with the tiered rate
+      *    re-looked-up every period since compounding can push the
+      *    balance into a higher bracket.
+       CALCULER-ECHEANCIER.
+           PERFORM CALCULER-UNE-PERIODE
+               VARYING PERIOD-NUM FROM 1 BY 1
+               UNTIL PERIOD-NUM > PERIOD-COUNT.
+
+       CALCULER-UNE-PERIODE.
+           MOVE MONTANT TO SOLDE-OUVERTURE
+           PERFORM CALCULER-INTERET
+           COMPUTE MONTANT = MONTANT + INTERET
+           MOVE MONTANT TO SOLDE-FERMETURE
+
+           MOVE PERIOD-NUM TO DISPLAY-PERIOD-NUM
+           MOVE SOLDE-OUVERTURE TO DISPLAY-SOLDE-OUV
+           MOVE INTERET TO DISPLAY-INTERET
+           MOVE SOLDE-FERMETURE TO DISPLAY-SOLDE-FER
+           DISPLAY "Periode " DISPLAY-PERIOD-NUM
+                   " ouverture=" DISPLAY-SOLDE-OUV
+                   " interet=" DISPLAY-INTERET
+                   " fermeture=" DISPLAY-SOLDE-FER
+
+           PERFORM ENREGISTRER-POSTING-INTERET.
+
+      *    Batch interest run: one ACCOUNTS.DAT record in, one report
+      *    line out, same CALCULER-INTERET used for the single-account
+      *    case above.
+       TRAITER-LOT.
+           MOVE "N" TO ACCOUNT-EOF-SWITCH
+           MOVE ZERO TO ACCOUNT-COUNT
+           MOVE ZERO TO TOTAL-INTERET
+           OPEN INPUT ACCOUNT-FILE
+           OPEN OUTPUT INTEREST-REPORT-FILE
+
+           PERFORM LIRE-COMPTE
+           PERFORM TRAITER-UN-COMPTE UNTIL ACCOUNT-EOF
+
+           MOVE TOTAL-INTERET TO DISPLAY-TOTAL-INTERET
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL INTERETS SUR " DELIMITED BY SIZE
+                  DISPLAY-COUNT DELIMITED BY SIZE
+                  " COMPTE(S) : " DELIMITED BY SIZE
+                  DISPLAY-TOTAL-INTERET DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           CLOSE ACCOUNT-FILE
+           CLOSE INTEREST-REPORT-FILE.
+
+       TRAITER-UN-COMPTE.
+           MOVE ACC-ID TO ACCOUNT-ID
+           MOVE ACC-MONTANT TO MONTANT
+           PERFORM CALCULER-INTERET
+           PERFORM ENREGISTRER-POSTING-INTERET
+
+           ADD INTERET TO TOTAL-INTERET
+           ADD 1 TO ACCOUNT-COUNT
+           MOVE ACCOUNT-COUNT TO DISPLAY-COUNT
+           MOVE MONTANT TO DISPLAY-MONTANT
+           MOVE INTERET TO DISPLAY-INTERET
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "COMPTE " DELIMITED BY SIZE
+                  DISPLAY-COUNT DELIMITED BY SIZE
+                  " ID=" DELIMITED BY SIZE
+                  ACC-ID DELIMITED BY SIZE
+                  " MONTANT=" DELIMITED BY SIZE
+                  DISPLAY-MONTANT DELIMITED BY SIZE
+                  " INTERET=" DELIMITED BY SIZE
+                  DISPLAY-INTERET DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM LIRE-COMPTE.
+
+       LIRE-COMPTE.
+           READ ACCOUNT-FILE
+               AT END SET ACCOUNT-EOF TO TRUE
+           END-READ.
