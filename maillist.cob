@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAILLIST.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS CUSTMAST-STATUS.
+
+      *    Flat NOM,PRENOM,AGE extract marketing can hand to a
+      *    mail-merge tool or upload to the CRM, instead of asking us
+      *    to hand-copy customer records out one at a time.
+           SELECT MAILLIST-FILE ASSIGN TO "MAILLIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MAILLIST-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CUSTOMER-MASTER.
+       COPY "CUSTMAST.cpy".
+
+       FD MAILLIST-FILE.
+       01 MAILLIST-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CUSTMAST-STATUS      PIC X(02).
+       01 MAILLIST-STATUS      PIC X(02).
+
+       01 SCAN-EOF-SWITCH      PIC X(01) VALUE "N".
+           88 SCAN-EOF            VALUE "Y".
+
+       01 EXPORT-LINE          PIC X(80).
+       01 EXPORT-COUNT         PIC 9(5) VALUE ZERO.
+       01 DISPLAY-EXPORT-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+           MOVE "N" TO SCAN-EOF-SWITCH
+           MOVE ZERO TO EXPORT-COUNT
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN OUTPUT MAILLIST-FILE
+
+           MOVE LOW-VALUES TO CUST-KEY
+           START CUSTOMER-MASTER KEY IS NOT LESS THAN CUST-KEY
+               INVALID KEY
+                   SET SCAN-EOF TO TRUE
+           END-START
+
+           PERFORM EXPORTER-CLIENT-SUIVANT UNTIL SCAN-EOF
+
+           CLOSE CUSTOMER-MASTER
+           CLOSE MAILLIST-FILE
+
+           MOVE EXPORT-COUNT TO DISPLAY-EXPORT-COUNT
+           DISPLAY DISPLAY-EXPORT-COUNT
+                   " client(s) exporte(s) vers MAILLIST.DAT".
+
+           GOBACK.
+
+      *    Same forward-scan-by-key idiom structure.cob's doublon
+      *    check uses, but walking every record instead of stopping
+      *    at the first near-match.
+       EXPORTER-CLIENT-SUIVANT.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   SET SCAN-EOF TO TRUE
+               NOT AT END
+                   PERFORM ECRIRE-LIGNE-EXPORT
+           END-READ.
+
+      *    FUNCTION TRIM drops the trailing padding CUST-NOM/CUST-PRENOM
+      *    carry as fixed-width PIC A(30) fields, without also cutting
+      *    a legitimate embedded space the way DELIMITED BY SPACE
+      *    would on a name like "DE LA TOUR".
+       ECRIRE-LIGNE-EXPORT.
+           MOVE SPACES TO EXPORT-LINE
+           STRING FUNCTION TRIM(CUST-NOM) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CUST-PRENOM) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CUST-AGE DELIMITED BY SIZE
+               INTO EXPORT-LINE
+           MOVE EXPORT-LINE TO MAILLIST-RECORD
+           WRITE MAILLIST-RECORD
+           ADD 1 TO EXPORT-COUNT.
