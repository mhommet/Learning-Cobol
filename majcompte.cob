@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAJCOMPTE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Same audit log db2.cob's LIRECOMPTE writes non-zero
+      *    SQLCODEs to, so a deposit/withdrawal that fails DB2-side
+      *    shows up in the same place support already checks instead
+      *    of a second, unaudited error path onto the same tables.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "DB2AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.  *> Gerer les retours DB2
+
+       01 AUDIT-LOG-STATUS      PIC X(02).
+       01 AUDIT-DATE             PIC 9(8).
+       01 AUDIT-TIME             PIC 9(8).
+       01 DISPLAY-SQLCODE        PIC -9(4).
+       01 AUDIT-LINE             PIC X(80).
+
+       01 ID-COMPTE          PIC 9(5).
+       01 SOLDE-COMPTE       PIC S9(7)V99.
+       01 DISPLAY-SOLDE      PIC +ZZZ,ZZ9.99.
+
+       01 TYPE-MOUVEMENT     PIC X(01).
+           88 MOUVEMENT-DEPOT     VALUE "D".
+           88 MOUVEMENT-RETRAIT   VALUE "R".
+
+       01 MONTANT-MOUVEMENT  PIC S9(7)V99.
+       01 NOUVEAU-SOLDE      PIC S9(7)V99.
+       01 DISPLAY-NOUVEAU-SOLDE PIC +ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Entrez l'ID du compte :"
+           ACCEPT ID-COMPTE.
+
+           PERFORM LIRE-SOLDE-COMPTE.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Compte introuvable ou erreur DB2."
+               PERFORM ENREGISTRER-ERREUR-AUDIT
+           ELSE
+               MOVE SOLDE-COMPTE TO DISPLAY-SOLDE
+               DISPLAY "Solde actuel : " DISPLAY-SOLDE
+
+               DISPLAY "Mouvement (D = depot, R = retrait) ?"
+               ACCEPT TYPE-MOUVEMENT
+               DISPLAY "Montant du mouvement ?"
+               ACCEPT MONTANT-MOUVEMENT
+
+               IF MOUVEMENT-RETRAIT AND MONTANT-MOUVEMENT > SOLDE-COMPTE
+                   DISPLAY "Retrait refuse : solde insuffisant."
+               ELSE
+                   PERFORM CALCULER-NOUVEAU-SOLDE
+                   PERFORM METTRE-A-JOUR-SOLDE
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+       LIRE-SOLDE-COMPTE.
+           EXEC SQL
+               SELECT SOLDE
+               INTO :SOLDE-COMPTE
+               FROM COMPTES
+               WHERE ID_COMPTE = :ID-COMPTE
+           END-EXEC.
+
+      *    A withdrawal is only allowed if it does not push the account
+      *    past zero; a deposit never needs that check.
+       CALCULER-NOUVEAU-SOLDE.
+           IF MOUVEMENT-DEPOT
+               COMPUTE NOUVEAU-SOLDE = SOLDE-COMPTE + MONTANT-MOUVEMENT
+           ELSE
+               COMPUTE NOUVEAU-SOLDE = SOLDE-COMPTE - MONTANT-MOUVEMENT
+           END-IF.
+
+       METTRE-A-JOUR-SOLDE.
+           EXEC SQL
+               UPDATE COMPTES
+               SET SOLDE = :NOUVEAU-SOLDE
+               WHERE ID_COMPTE = :ID-COMPTE
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE NOUVEAU-SOLDE TO DISPLAY-NOUVEAU-SOLDE
+               DISPLAY "Nouveau solde : " DISPLAY-NOUVEAU-SOLDE
+           ELSE
+               DISPLAY "Erreur DB2 lors de la mise a jour du solde."
+               PERFORM ENREGISTRER-ERREUR-AUDIT
+           END-IF.
+
+      *    DB2AUDIT.DAT may not exist yet on a brand new install;
+      *    create it empty the first time, same as db2.cob does.
+       OUVRIR-JOURNAL-AUDIT.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+
+      *    Same log, same line shape as db2.cob's LIRECOMPTE audit
+      *    entries, so a "compte introuvable" or update failure from
+      *    either program shows up in one place.
+       ENREGISTRER-ERREUR-AUDIT.
+           PERFORM OUVRIR-JOURNAL-AUDIT
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE SQLCODE TO DISPLAY-SQLCODE
+           MOVE SPACES TO AUDIT-LINE
+           STRING AUDIT-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUDIT-TIME DELIMITED BY SIZE
+                  " COMPTE=" DELIMITED BY SIZE
+                  ID-COMPTE DELIMITED BY SIZE
+                  " SQLCODE=" DELIMITED BY SIZE
+                  DISPLAY-SQLCODE DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           MOVE AUDIT-LINE TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
