@@ -3,20 +3,74 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMBER-FILE ASSIGN TO "NOMBRES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NUMBER-FILE-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD NUMBER-FILE.
+       01 NUMBER-RECORD.
+           05 FILE-NOMBRE   PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01 NOMBRE        PIC 9(3).
 
+       01 RUN-MODE             PIC X(01).
+           88 MODE-BATCH          VALUE "B".
+           88 MODE-INTERACTIVE    VALUE "I".
+
+       01 NUMBER-FILE-STATUS   PIC X(02).
+       01 NUMBER-EOF-SWITCH    PIC X(01) VALUE "N".
+           88 NUMBER-EOF          VALUE "Y".
+
        PROCEDURE DIVISION.
-           DISPLAY "Tapez un nombre (0 pour arrêter) :"
-           ACCEPT NOMBRE.
+           DISPLAY "Mode (I = saisie manuelle, B = fichier) ?".
+           ACCEPT RUN-MODE.
 
-           PERFORM UNTIL NOMBRE = 0
-               DISPLAY "Vous avez tapé : " NOMBRE
-               DISPLAY "Encore un ? (0 pour arrêter) :"
-               ACCEPT NOMBRE
-           END-PERFORM.
+           IF MODE-BATCH
+               PERFORM TRAITER-LOT
+           ELSE
+               PERFORM SAISIR-NOMBRE
+               PERFORM AFFICHER-NOMBRE UNTIL NOMBRE = 0
+           END-IF.
 
            DISPLAY "Fin du programme.".
-           STOP RUN.
+           GOBACK.
+
+       SAISIR-NOMBRE.
+           DISPLAY "Tapez un nombre (0 pour arreter) :"
+           ACCEPT NOMBRE.
+
+       AFFICHER-NOMBRE.
+           DISPLAY "Vous avez tape : " NOMBRE
+           DISPLAY "Encore un ? (0 pour arreter) :"
+           ACCEPT NOMBRE.
+
+      *    Same repeat-until-sentinel processing as the interactive
+      *    mode above, but driven off NOMBRES.DAT so it can run
+      *    unattended in the batch window instead of needing someone
+      *    at a terminal to type each number in.
+       TRAITER-LOT.
+           MOVE "N" TO NUMBER-EOF-SWITCH
+           OPEN INPUT NUMBER-FILE
+
+           PERFORM LIRE-NOMBRE
+           PERFORM TRAITER-UN-NOMBRE UNTIL NUMBER-EOF OR NOMBRE = 0
+
+           CLOSE NUMBER-FILE.
+
+       TRAITER-UN-NOMBRE.
+           DISPLAY "Vous avez tape : " NOMBRE
+           PERFORM LIRE-NOMBRE.
 
+       LIRE-NOMBRE.
+           READ NUMBER-FILE
+               AT END
+                   SET NUMBER-EOF TO TRUE
+               NOT AT END
+                   MOVE FILE-NOMBRE TO NOMBRE
+           END-READ.
