@@ -3,28 +3,262 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS CUSTMAST-STATUS.
+
+      *    Append-only audit trail of every add/update to the master
+      *    file, so a customer's NOM/PRENOM/AGE history survives past
+      *    the run that changed it, not just a same-run working-
+      *    storage copy that vanishes at GOBACK.
+           SELECT CUSTOMER-HISTORY-FILE ASSIGN TO "CUSTHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CUSTHIST-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD CUSTOMER-MASTER.
+       COPY "CUSTMAST.cpy".
+
+       FD CUSTOMER-HISTORY-FILE.
+       01 CUSTOMER-HISTORY-RECORD   PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 CLIENT.
            05 NOM      PIC A(30).
            05 PRENOM   PIC A(30).
-           05 AGE      PIC 99.
-       
-       01 CLIENT2.
-           05 NOM2      PIC A(30).
-           05 PRENOM2   PIC A(30).
-           05 AGE2      PIC 99.
-       
+           05 AGE      PIC 999.
+
+       01 CUSTMAST-STATUS      PIC X(02).
+       01 CUSTHIST-STATUS      PIC X(02).
+
+       01 CUST-BEFORE-NOM          PIC A(30).
+       01 CUST-BEFORE-PRENOM       PIC A(30).
+       01 CUST-BEFORE-AGE          PIC 999.
+       01 CUST-BEFORE-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 CUST-BEFORE-FOUND      VALUE "Y".
+
+       01 HIST-DATE                PIC 9(8).
+       01 HIST-LINE                PIC X(80).
+       01 RUN-MODE             PIC X(01).
+           88 MODE-LOOKUP        VALUE "R".
+           88 MODE-NOUVEAU       VALUE "N".
+
+       01 AGE-VALIDE-SWITCH    PIC X(01) VALUE "N".
+           88 AGE-VALIDE         VALUE "Y".
+
+       01 NOM-SAISI            PIC A(30).
+       01 PRENOM-SAISI         PIC A(30).
+       01 DOUBLON-SWITCH       PIC X(01) VALUE "N".
+           88 DOUBLON-TROUVE     VALUE "Y".
+       01 SCAN-EOF-SWITCH      PIC X(01) VALUE "N".
+           88 SCAN-EOF            VALUE "Y".
+
        PROCEDURE DIVISION.
-           DISPLAY "Quel est ton pr√©nom ?"
+           PERFORM OUVRIR-FICHIER-CLIENTS
+           PERFORM OUVRIR-HISTORIQUE
+
+           DISPLAY "Mode (N = nouveau client, R = rechercher) ?"
+           ACCEPT RUN-MODE
+
+           IF MODE-LOOKUP
+               PERFORM RECHERCHER-CLIENT
+           ELSE
+               PERFORM SAISIR-DONNEES
+               PERFORM VERIFIER-DOUBLON
+               PERFORM ENREGISTRER-CLIENT
+               PERFORM AFFICHER-CLIENT
+           END-IF
+
+           CLOSE CUSTOMER-MASTER
+           CLOSE CUSTOMER-HISTORY-FILE
+           GOBACK.
+
+      *    CUSTMAST.DAT may not exist yet on a brand new install;
+      *    create it empty the first time, then open it for update.
+       OUVRIR-FICHIER-CLIENTS.
+           OPEN I-O CUSTOMER-MASTER
+           IF CUSTMAST-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF.
+
+      *    CUSTHIST.DAT may not exist yet on a brand new install;
+      *    create it empty the first time, same as the master file.
+       OUVRIR-HISTORIQUE.
+           OPEN EXTEND CUSTOMER-HISTORY-FILE
+           IF CUSTHIST-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-HISTORY-FILE
+               CLOSE CUSTOMER-HISTORY-FILE
+               OPEN EXTEND CUSTOMER-HISTORY-FILE
+           END-IF.
+
+       SAISIR-DONNEES.
+           DISPLAY "Quel est ton prenom ?"
            ACCEPT PRENOM
            DISPLAY "Et ton nom ?"
            ACCEPT NOM
-           DISPLAY "Et ton age ?"
+           SET AGE-VALIDE-SWITCH TO "N"
+           PERFORM SAISIR-AGE UNTIL AGE-VALIDE.
+
+      *    AGE is widened to 3 digits so a real three-digit typo is
+      *    actually visible to the range check below, instead of
+      *    being silently truncated by a 2-digit field the way it
+      *    used to be.
+       SAISIR-AGE.
+           DISPLAY "Et ton age (0-120) ?"
            ACCEPT AGE
+           IF AGE >= 0 AND AGE <= 120
+               SET AGE-VALIDE TO TRUE
+           ELSE
+               DISPLAY "Age invalide, merci de ressaisir."
+           END-IF.
+
+      *    Scan the whole master file looking for a close match on
+      *    PRENOM and the first letters of NOM, ahead of the exact
+      *    NOM+PRENOM key check WRITE/REWRITE already does below, so
+      *    a misspelled re-entry gets flagged instead of becoming a
+      *    second record for the same person.
+       VERIFIER-DOUBLON.
+           MOVE NOM TO NOM-SAISI
+           MOVE PRENOM TO PRENOM-SAISI
+           MOVE "N" TO DOUBLON-SWITCH
+           MOVE "N" TO SCAN-EOF-SWITCH
+           MOVE LOW-VALUES TO CUST-KEY
+
+           START CUSTOMER-MASTER KEY IS NOT LESS THAN CUST-KEY
+               INVALID KEY
+                   SET SCAN-EOF TO TRUE
+           END-START
+
+           PERFORM EXAMINER-CLIENT-SUIVANT
+               UNTIL SCAN-EOF OR DOUBLON-TROUVE
+
+           IF DOUBLON-TROUVE
+               DISPLAY "Attention, client proche deja enregistre : "
+                       CUST-PRENOM " " CUST-NOM " (" CUST-AGE " ans)"
+               DISPLAY "Verifiez qu'il ne s'agit pas d'un doublon."
+           END-IF.
+
+      *    An exact NOM+PRENOM match is the legitimate update
+      *    ENREGISTRER-CLIENT is about to make, not a near-duplicate;
+      *    excluding it here keeps a customer's own record from
+      *    tripping the doublon warning on every re-entry.
+       EXAMINER-CLIENT-SUIVANT.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   SET SCAN-EOF TO TRUE
+           END-READ
+
+           IF NOT SCAN-EOF
+               IF CUST-PRENOM = PRENOM-SAISI
+                       AND CUST-NOM(1:3) = NOM-SAISI(1:3)
+                       AND NOT (CUST-NOM = NOM-SAISI
+                            AND CUST-PRENOM = PRENOM-SAISI)
+                   SET DOUBLON-TROUVE TO TRUE
+               END-IF
+           END-IF.
+
+      *    Record the entry in the same shape as the master file so a
+      *    second run against an existing NOM/PRENOM updates the one
+      *    record on disk rather than creating a duplicate.
+       ENREGISTRER-CLIENT.
+           MOVE NOM TO CUST-NOM
+           MOVE PRENOM TO CUST-PRENOM
+           MOVE AGE TO CUST-AGE
+
+           PERFORM LIRE-CLIENT-AVANT-MAJ
+
+           MOVE NOM TO CUST-NOM
+           MOVE PRENOM TO CUST-PRENOM
+           MOVE AGE TO CUST-AGE
+
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   PERFORM MAJ-CLIENT-EXISTANT
+           END-WRITE
+
+           PERFORM ENREGISTRER-HISTORIQUE.
+
+      *    Snapshot the on-disk record (if any) before it gets
+      *    overwritten below, so ENREGISTRER-HISTORIQUE has a real
+      *    before/after pair to log instead of just the new values.
+       LIRE-CLIENT-AVANT-MAJ.
+           MOVE "N" TO CUST-BEFORE-FOUND-SWITCH
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CUST-BEFORE-FOUND TO TRUE
+                   MOVE CUST-NOM TO CUST-BEFORE-NOM
+                   MOVE CUST-PRENOM TO CUST-BEFORE-PRENOM
+                   MOVE CUST-AGE TO CUST-BEFORE-AGE
+           END-READ.
+
+       MAJ-CLIENT-EXISTANT.
+           REWRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Erreur mise a jour du client."
+           END-REWRITE.
+
+      *    One line per add/update: date, before (when the customer
+      *    already existed), and after - the actual audit trail the
+      *    same-run CLIENT2 copy never provided.
+       ENREGISTRER-HISTORIQUE.
+           ACCEPT HIST-DATE FROM DATE YYYYMMDD
+
+           IF CUST-BEFORE-FOUND
+               MOVE SPACES TO HIST-LINE
+               STRING HIST-DATE DELIMITED BY SIZE
+                      " MAJ " DELIMITED BY SIZE
+                      CUST-BEFORE-PRENOM DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      CUST-BEFORE-NOM DELIMITED BY SIZE
+                      " (" DELIMITED BY SIZE
+                      CUST-BEFORE-AGE DELIMITED BY SIZE
+                      " ans) -> " DELIMITED BY SIZE
+                      PRENOM DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      NOM DELIMITED BY SIZE
+                      " (" DELIMITED BY SIZE
+                      AGE DELIMITED BY SIZE
+                      " ans)" DELIMITED BY SIZE
+                   INTO HIST-LINE
+           ELSE
+               MOVE SPACES TO HIST-LINE
+               STRING HIST-DATE DELIMITED BY SIZE
+                      " AJOUT " DELIMITED BY SIZE
+                      PRENOM DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      NOM DELIMITED BY SIZE
+                      " (" DELIMITED BY SIZE
+                      AGE DELIMITED BY SIZE
+                      " ans)" DELIMITED BY SIZE
+                   INTO HIST-LINE
+           END-IF
+
+           MOVE HIST-LINE TO CUSTOMER-HISTORY-RECORD
+           WRITE CUSTOMER-HISTORY-RECORD.
+
+       RECHERCHER-CLIENT.
+           DISPLAY "Nom du client recherche ?"
+           ACCEPT CUST-NOM
+           DISPLAY "Prenom du client recherche ?"
+           ACCEPT CUST-PRENOM
 
-           DISPLAY "Tu est : " PRENOM " " NOM " (" AGE " ans)"
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "Client introuvable."
+               NOT INVALID KEY
+                   DISPLAY "Client : " CUST-PRENOM " " CUST-NOM
+                           " (" CUST-AGE " ans)"
+           END-READ.
 
-           MOVE CLIENT TO CLIENT2
-           
-           STOP RUN.
+       AFFICHER-CLIENT.
+           DISPLAY "Tu est : " PRENOM " " NOM " (" AGE " ans)".
