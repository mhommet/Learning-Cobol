@@ -0,0 +1,17 @@
+      *    POSMAST.cpy
+      *    Multi-position portfolio master, keyed by ticker symbol, so
+      *    a named position is actually held and re-valued over time
+      *    instead of each run being a one-shot, throwaway computation.
+       01 POSITIONS-MASTER-RECORD.
+           05 POSM-TICKER              PIC X(10).
+           05 POSM-CURRENCY            PIC X(03).
+           05 POSM-QUANTITY            PIC S9(9)V99.
+           05 POSM-BUYING-PRICE        PIC S9(9)V99.
+           05 POSM-LAST-SELL-PRICE     PIC S9(9)V99.
+           05 POSM-LAST-GAINS-HOME     PIC S9(9)V99.
+           05 POSM-HOLD-DATE           PIC 9(8).
+           05 POSM-LAST-VALUATION-DATE PIC 9(8).
+           05 POSM-STATUS              PIC X(01) VALUE "O".
+               88 POSM-OPEN                VALUE "O".
+               88 POSM-CLOSED              VALUE "F".
+           05 POSM-CLOSE-DATE          PIC 9(8) VALUE ZERO.
