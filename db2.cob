@@ -1,19 +1,201 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LIRECOMPTE.
 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "DB2AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+           SELECT BALANCE-REPORT-FILE ASSIGN TO "BALRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BALANCE-REPORT-STATUS.
+
+           SELECT OVERDRAFT-REPORT-FILE ASSIGN TO "OVRDRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OVERDRAFT-REPORT-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON-REPORT-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "DB2PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
+           SELECT PARM-REPORT-FILE ASSIGN TO "DB2PRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-REPORT-STATUS.
+
+      *    General ledger control total for the nightly reconciliation,
+      *    the same SYSIN/parameter-file idea as DB2PARM.DAT, since a
+      *    submitted job has no terminal to type the total into either.
+           SELECT RECON-PARM-FILE ASSIGN TO "RECONPRM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON-PARM-STATUS.
+
+      *    Checkpoint of the last account fully processed by the
+      *    cursor-driven balance run, keyed so a REWRITE can update it
+      *    in place every account instead of rewriting a whole file.
+           SELECT CHECKPOINT-FILE ASSIGN TO "DB2CKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS CHECKPOINT-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD          PIC X(80).
+
+       FD BALANCE-REPORT-FILE.
+       01 BALANCE-REPORT-RECORD     PIC X(80).
+
+       FD OVERDRAFT-REPORT-FILE.
+       01 OVERDRAFT-REPORT-RECORD   PIC X(80).
+
+       FD RECON-REPORT-FILE.
+       01 RECON-REPORT-RECORD       PIC X(80).
+
+       FD PARM-FILE.
+       01 PARM-RECORD.
+           05 PARM-ID-COMPTE        PIC 9(5).
+
+       FD PARM-REPORT-FILE.
+       01 PARM-REPORT-RECORD        PIC X(80).
+
+       FD RECON-PARM-FILE.
+       01 RECON-PARM-RECORD.
+           05 RECON-PARM-GL-TOTAL   PIC S9(9)V99.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-KEY               PIC X(01).
+           05 CKPT-LAST-ID-COMPTE    PIC 9(5).
+           05 CKPT-COMPTE-COUNT      PIC 9(5).
+           05 CKPT-TOTAL-SOLDE       PIC S9(9)V99.
+
        WORKING-STORAGE SECTION.
 
-       EXEC SQL INCLUDE SQLCA END-EXEC.  *> GÃ©rer les retours DB2
+       EXEC SQL INCLUDE SQLCA END-EXEC.  *> Gerer les retours DB2
 
        01 ID-COMPTE     PIC 9(5).
        01 SOLDE-COMPTE  PIC S9(7)V99.
        01 DISPLAY-SOLDE PIC +ZZZ,ZZ9.99.
 
+       01 RUN-MODE              PIC X(01).
+           88 MODE-LOOKUP           VALUE "I".
+           88 MODE-BALANCE-REPORT   VALUE "C".
+           88 MODE-RECONCILE        VALUE "G".
+           88 MODE-PARM             VALUE "P".
+
+      *    Transaction history lookup (second query path off the same
+      *    ID-COMPTE), offered right after a successful balance lookup
+      *    so support staff never have to leave this program to answer
+      *    a balance dispute.
+       01 VOIR-HISTORIQUE-SWITCH   PIC X(01) VALUE "N".
+           88 VOIR-HISTORIQUE         VALUE "O".
+
+       01 TRANSACTION-ID           PIC 9(7).
+       01 TRANSACTION-DATE         PIC X(10).
+       01 TRANSACTION-MONTANT      PIC S9(7)V99.
+       01 DISPLAY-TRANSACTION-MONTANT PIC +ZZZ,ZZ9.99.
+       01 TRANSACTION-EOF-SWITCH   PIC X(01) VALUE "N".
+           88 TRANSACTION-EOF         VALUE "Y".
+
+      *    Audit trail of non-zero SQLCODEs, so a missing account can
+      *    be told apart from a DB2 outage after the fact instead of
+      *    being guessed at.
+       01 AUDIT-LOG-STATUS         PIC X(02).
+       01 AUDIT-DATE                PIC 9(8).
+       01 AUDIT-TIME                PIC 9(8).
+       01 DISPLAY-SQLCODE           PIC -9(4).
+       01 AUDIT-LINE                PIC X(80).
+
+       01 BALANCE-REPORT-STATUS    PIC X(02).
+       01 OVERDRAFT-REPORT-STATUS  PIC X(02).
+       01 RECON-REPORT-STATUS      PIC X(02).
+       01 PARM-FILE-STATUS         PIC X(02).
+       01 PARM-REPORT-STATUS       PIC X(02).
+       01 CHECKPOINT-STATUS        PIC X(02).
+
+      *    Whole-book cursor read, shared by the daily balance report
+      *    and the overdraft worklist below, plus the retry/checkpoint
+      *    bookkeeping that protects an overnight run from a DB2 blip.
+       01 CURSOR-EOF-SWITCH        PIC X(01) VALUE "N".
+           88 CURSOR-EOF              VALUE "Y".
+
+       01 JOURS-DECOUVERT          PIC S9(5).
+       01 OVERDRAFT-AGE-SEUIL      PIC 9(3) VALUE 30.
+       01 OVERDRAFT-COUNT          PIC 9(5) VALUE ZERO.
+       01 DISPLAY-OVERDRAFT-COUNT  PIC ZZZZ9.
+
+       01 COMPTE-COUNT             PIC 9(5) VALUE ZERO.
+       01 DISPLAY-COMPTE-COUNT     PIC ZZZZ9.
+       01 TOTAL-SOLDE              PIC S9(9)V99 VALUE ZERO.
+       01 DISPLAY-TOTAL-SOLDE      PIC +ZZZ,ZZZ,ZZ9.99.
+       01 REPORT-LINE              PIC X(80).
+
+       01 RETRY-COUNT              PIC 9(02) VALUE ZERO.
+       01 MAX-RETRY                PIC 9(02) VALUE 03.
+       01 SQLCODE-TRANSIENT-SWITCH PIC X(01) VALUE "N".
+           88 SQLCODE-TRANSIENT      VALUE "Y".
+
+       01 LAST-CKPT-ID-COMPTE      PIC 9(5) VALUE ZERO.
+
+      *    Set once a balance-report cursor pass is abandoned partway
+      *    through (a fetch error the retries never recovered from);
+      *    left "N" on a clean pass so the checkpoint gets cleared
+      *    instead of resuming from an account that was never a
+      *    genuine interruption point.
+       01 LOT-ABORTED-SWITCH       PIC X(01) VALUE "N".
+           88 LOT-ABORTED             VALUE "Y".
+
+      *    Nightly reconciliation of the book against the GL control
+      *    total; RECON-SEUIL is the variance we tolerate before
+      *    flagging a reconciliation break.
+       01 GL-CONTROL-TOTAL         PIC S9(9)V99.
+       01 DISPLAY-GL-CONTROL-TOTAL PIC +ZZZ,ZZZ,ZZ9.99.
+       01 RECON-VARIANCE           PIC S9(9)V99.
+       01 RECON-VARIANCE-ABS       PIC 9(9)V99.
+       01 DISPLAY-RECON-VARIANCE   PIC +ZZZ,ZZZ,ZZ9.99.
+       01 RECON-SEUIL              PIC 9(7)V99 VALUE 100.00.
+
+       01 PARM-EOF-SWITCH          PIC X(01) VALUE "N".
+           88 PARM-EOF                VALUE "Y".
+
+       01 RECON-PARM-STATUS        PIC X(02).
+
        PROCEDURE DIVISION.
+           DISPLAY "Mode (I=compte, C=releve lot, G=reconciliation,"
+                   " P=lot SYSIN) ?"
+           ACCEPT RUN-MODE.
+
+           EVALUATE TRUE
+               WHEN MODE-LOOKUP
+                   PERFORM TRAITER-UN-COMPTE-INTERACTIF
+               WHEN MODE-BALANCE-REPORT
+                   PERFORM TRAITER-RELEVE-LOT
+               WHEN MODE-RECONCILE
+                   PERFORM TRAITER-RECONCILIATION
+               WHEN MODE-PARM
+                   PERFORM TRAITER-LOT-PARM
+               WHEN OTHER
+                   DISPLAY "Mode invalide : " RUN-MODE
+           END-EVALUATE.
+
+           GOBACK.
+
+       TRAITER-UN-COMPTE-INTERACTIF.
            DISPLAY "Entrez l'ID du compte :"
-           ACCEPT ID-COMPTE.
+           ACCEPT ID-COMPTE
+           PERFORM LIRE-SOLDE-COMPTE
+           PERFORM AFFICHER-SOLDE-OU-ERREUR.
 
+       LIRE-SOLDE-COMPTE.
            EXEC SQL
                SELECT SOLDE
                INTO :SOLDE-COMPTE
@@ -21,11 +203,423 @@
                WHERE ID_COMPTE = :ID-COMPTE
            END-EXEC.
 
+       AFFICHER-SOLDE-OU-ERREUR.
            IF SQLCODE = 0
                MOVE SOLDE-COMPTE TO DISPLAY-SOLDE
                DISPLAY "Solde du compte : " DISPLAY-SOLDE
+               DISPLAY "Voir l'historique des transactions (O/N) ?"
+               ACCEPT VOIR-HISTORIQUE-SWITCH
+               IF VOIR-HISTORIQUE
+                   PERFORM AFFICHER-HISTORIQUE
+               END-IF
            ELSE
                DISPLAY "Compte introuvable ou erreur DB2."
+               PERFORM ENREGISTRER-ERREUR-AUDIT
            END-IF.
 
-           STOP RUN.
+      *    Recent transactions for the account just looked up, most
+      *    recent first, so a disputed balance can be traced without
+      *    going around this program into raw SQL.
+       AFFICHER-HISTORIQUE.
+           EXEC SQL
+               DECLARE CUR-HISTORIQUE CURSOR FOR
+                   SELECT ID_TRANSACTION, DATE_TRANSACTION, MONTANT
+                   FROM TRANSACTIONS
+                   WHERE ID_COMPTE = :ID-COMPTE
+                   ORDER BY DATE_TRANSACTION DESC
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-HISTORIQUE
+           END-EXEC
+
+           MOVE "N" TO TRANSACTION-EOF-SWITCH
+           PERFORM LIRE-TRANSACTION-SUIVANTE
+           PERFORM AFFICHER-UNE-TRANSACTION UNTIL TRANSACTION-EOF
+
+           EXEC SQL
+               CLOSE CUR-HISTORIQUE
+           END-EXEC.
+
+       LIRE-TRANSACTION-SUIVANTE.
+           EXEC SQL
+               FETCH CUR-HISTORIQUE
+               INTO :TRANSACTION-ID, :TRANSACTION-DATE,
+                    :TRANSACTION-MONTANT
+           END-EXEC
+           IF SQLCODE = 100
+               SET TRANSACTION-EOF TO TRUE
+           END-IF.
+
+       AFFICHER-UNE-TRANSACTION.
+           MOVE TRANSACTION-MONTANT TO DISPLAY-TRANSACTION-MONTANT
+           DISPLAY "  " TRANSACTION-DATE " #" TRANSACTION-ID
+                   " " DISPLAY-TRANSACTION-MONTANT
+           PERFORM LIRE-TRANSACTION-SUIVANTE.
+
+      *    AUDIT-LOG.DAT may not exist yet on a brand new install;
+      *    create it empty the first time, same as the customer
+      *    master file does in structure.cob.
+       OUVRIR-JOURNAL-AUDIT.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+
+       ENREGISTRER-ERREUR-AUDIT.
+           PERFORM OUVRIR-JOURNAL-AUDIT
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE SQLCODE TO DISPLAY-SQLCODE
+           MOVE SPACES TO AUDIT-LINE
+           STRING AUDIT-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUDIT-TIME DELIMITED BY SIZE
+                  " COMPTE=" DELIMITED BY SIZE
+                  ID-COMPTE DELIMITED BY SIZE
+                  " SQLCODE=" DELIMITED BY SIZE
+                  DISPLAY-SQLCODE DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           MOVE AUDIT-LINE TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+      *    Whole-book balance report: a cursor over every row in
+      *    COMPTES instead of one ACCEPT ID-COMPTE at a time, with a
+      *    checkpoint after each account so a connection blip partway
+      *    through does not mean starting back at account zero, and
+      *    the same overdraft check the standalone worklist uses below
+      *    folded into the one pass over the book.
+       TRAITER-RELEVE-LOT.
+           MOVE "N" TO CURSOR-EOF-SWITCH
+           MOVE "N" TO LOT-ABORTED-SWITCH
+           PERFORM OUVRIR-CHECKPOINT-RELEVE
+           PERFORM LIRE-CHECKPOINT
+           PERFORM OUVRIR-FICHIERS-RELEVE
+
+           EXEC SQL
+               DECLARE CUR-COMPTES CURSOR FOR
+                   SELECT ID_COMPTE, SOLDE,
+                          DAYS(CURRENT DATE) -
+                          DAYS(COALESCE(DATE_DECOUVERT, CURRENT DATE))
+                   FROM COMPTES
+                   WHERE ID_COMPTE > :LAST-CKPT-ID-COMPTE
+                   ORDER BY ID_COMPTE
+           END-EXEC
+
+           EXEC SQL
+               OPEN CUR-COMPTES
+           END-EXEC
+
+           PERFORM LIRE-COMPTE-SUIVANT
+           PERFORM TRAITER-UN-COMPTE-LOT UNTIL CURSOR-EOF
+
+           EXEC SQL
+               CLOSE CUR-COMPTES
+           END-EXEC
+
+           PERFORM ECRIRE-TOTAL-RELEVE
+
+           IF NOT LOT-ABORTED
+               PERFORM REINITIALISER-CHECKPOINT
+           END-IF
+
+           PERFORM FERMER-FICHIERS-RELEVE.
+
+      *    A prior checkpoint means this is a restart, not a fresh
+      *    run: the report files already hold the earlier part of the
+      *    book and must be appended to, not truncated, or the report
+      *    would only ever reflect the restarted run's tail.
+       OUVRIR-FICHIERS-RELEVE.
+           IF LAST-CKPT-ID-COMPTE > 0
+               OPEN EXTEND BALANCE-REPORT-FILE
+               OPEN EXTEND OVERDRAFT-REPORT-FILE
+           ELSE
+               OPEN OUTPUT BALANCE-REPORT-FILE
+               OPEN OUTPUT OVERDRAFT-REPORT-FILE
+           END-IF.
+
+       OUVRIR-CHECKPOINT-RELEVE.
+           OPEN I-O CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       FERMER-FICHIERS-RELEVE.
+           CLOSE BALANCE-REPORT-FILE
+           CLOSE OVERDRAFT-REPORT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *    Picks up right after the last account the previous run
+      *    checkpointed, and preseeds the running count/total from
+      *    that same checkpoint record so a restart's grand total
+      *    still reflects the whole book, not just the resumed tail;
+      *    ZERO/ZERO if this is the first run ever.
+       LIRE-CHECKPOINT.
+           MOVE "C" TO CKPT-KEY
+           MOVE ZERO TO LAST-CKPT-ID-COMPTE
+           MOVE ZERO TO COMPTE-COUNT
+           MOVE ZERO TO TOTAL-SOLDE
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CKPT-LAST-ID-COMPTE TO LAST-CKPT-ID-COMPTE
+                   MOVE CKPT-COMPTE-COUNT TO COMPTE-COUNT
+                   MOVE CKPT-TOTAL-SOLDE TO TOTAL-SOLDE
+           END-READ.
+
+       MAJ-CHECKPOINT.
+           MOVE "C" TO CKPT-KEY
+           MOVE ID-COMPTE TO CKPT-LAST-ID-COMPTE
+           MOVE COMPTE-COUNT TO CKPT-COMPTE-COUNT
+           MOVE TOTAL-SOLDE TO CKPT-TOTAL-SOLDE
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+      *    COMPTES is a largely static account table, not an
+      *    append-only feed: once a pass completes cleanly there is
+      *    nothing left to resume, so the checkpoint is put back to
+      *    zero and the next run takes a fresh snapshot of the whole
+      *    book instead of matching zero rows forever.
+       REINITIALISER-CHECKPOINT.
+           MOVE "C" TO CKPT-KEY
+           MOVE ZERO TO CKPT-LAST-ID-COMPTE
+           MOVE ZERO TO CKPT-COMPTE-COUNT
+           MOVE ZERO TO CKPT-TOTAL-SOLDE
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+      *    Transient DB2 errors (connection/resource unavailable,
+      *    SQLCODE -924/-926) get retried a few times before the batch
+      *    gives up; anything else just ends the cursor the normal way.
+      *    Anything other than a clean fetch (0), a normal end of
+      *    cursor (100), or a transient error the retries recovered
+      *    from ends the lot the same way the persistent-transient
+      *    case does, instead of leaving CURSOR-EOF unset and looping
+      *    forever on the last host-variable values fetched.
+       LIRE-COMPTE-SUIVANT.
+           MOVE ZERO TO RETRY-COUNT
+           PERFORM FETCH-UN-COMPTE
+           PERFORM RETENTER-FETCH
+               UNTIL NOT SQLCODE-TRANSIENT OR RETRY-COUNT >= MAX-RETRY
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                   CONTINUE
+               WHEN SQLCODE = 100
+                   SET CURSOR-EOF TO TRUE
+               WHEN SQLCODE-TRANSIENT
+                   DISPLAY "Erreur DB2 transitoire persistante, arret "
+                           "du lot apres le compte " LAST-CKPT-ID-COMPTE
+                   PERFORM ENREGISTRER-ERREUR-AUDIT
+                   SET LOT-ABORTED TO TRUE
+                   SET CURSOR-EOF TO TRUE
+               WHEN OTHER
+                   DISPLAY "Erreur DB2 lors du FETCH (" SQLCODE
+                           "), arret du lot apres le compte "
+                           LAST-CKPT-ID-COMPTE
+                   PERFORM ENREGISTRER-ERREUR-AUDIT
+                   SET LOT-ABORTED TO TRUE
+                   SET CURSOR-EOF TO TRUE
+           END-EVALUATE.
+
+       FETCH-UN-COMPTE.
+           MOVE "N" TO SQLCODE-TRANSIENT-SWITCH
+           EXEC SQL
+               FETCH CUR-COMPTES
+               INTO :ID-COMPTE, :SOLDE-COMPTE, :JOURS-DECOUVERT
+           END-EXEC
+           IF SQLCODE = -924 OR SQLCODE = -926
+               SET SQLCODE-TRANSIENT TO TRUE
+           END-IF.
+
+       RETENTER-FETCH.
+           ADD 1 TO RETRY-COUNT
+           DISPLAY "Erreur DB2 transitoire (" SQLCODE
+                   "), nouvelle tentative " RETRY-COUNT "."
+           PERFORM FETCH-UN-COMPTE.
+
+       TRAITER-UN-COMPTE-LOT.
+           ADD 1 TO COMPTE-COUNT
+           ADD SOLDE-COMPTE TO TOTAL-SOLDE
+           MOVE COMPTE-COUNT TO DISPLAY-COMPTE-COUNT
+           MOVE SOLDE-COMPTE TO DISPLAY-SOLDE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "COMPTE " DELIMITED BY SIZE
+                  ID-COMPTE DELIMITED BY SIZE
+                  " SOLDE=" DELIMITED BY SIZE
+                  DISPLAY-SOLDE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO BALANCE-REPORT-RECORD
+           WRITE BALANCE-REPORT-RECORD
+
+           IF SOLDE-COMPTE < 0
+                   AND JOURS-DECOUVERT >= OVERDRAFT-AGE-SEUIL
+               PERFORM ECRIRE-ALERTE-DECOUVERT
+           END-IF
+
+           PERFORM MAJ-CHECKPOINT
+           PERFORM LIRE-COMPTE-SUIVANT.
+
+      *    Daily worklist for collections: every account that has been
+      *    overdrawn for at least OVERDRAFT-AGE-SEUIL days, built off
+      *    the same cursor pass as the balance report above instead of
+      *    a second read of the whole book.
+       ECRIRE-ALERTE-DECOUVERT.
+           ADD 1 TO OVERDRAFT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "COMPTE " DELIMITED BY SIZE
+                  ID-COMPTE DELIMITED BY SIZE
+                  " SOLDE=" DELIMITED BY SIZE
+                  DISPLAY-SOLDE DELIMITED BY SIZE
+                  " DECOUVERT DEPUIS " DELIMITED BY SIZE
+                  JOURS-DECOUVERT DELIMITED BY SIZE
+                  " JOUR(S)" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO OVERDRAFT-REPORT-RECORD
+           WRITE OVERDRAFT-REPORT-RECORD.
+
+       ECRIRE-TOTAL-RELEVE.
+           MOVE TOTAL-SOLDE TO DISPLAY-TOTAL-SOLDE
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL SOLDES SUR " DELIMITED BY SIZE
+                  DISPLAY-COMPTE-COUNT DELIMITED BY SIZE
+                  " COMPTE(S) : " DELIMITED BY SIZE
+                  DISPLAY-TOTAL-SOLDE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO BALANCE-REPORT-RECORD
+           WRITE BALANCE-REPORT-RECORD
+
+           MOVE OVERDRAFT-COUNT TO DISPLAY-OVERDRAFT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "COMPTE(S) EN DECOUVERT SIGNALE(S) : " DELIMITED
+                  BY SIZE
+                  DISPLAY-OVERDRAFT-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO OVERDRAFT-REPORT-RECORD
+           WRITE OVERDRAFT-REPORT-RECORD.
+
+      *    Nightly check that the book (SUM of SOLDE across COMPTES)
+      *    still agrees with what the general ledger thinks we hold,
+      *    so a reconciliation break is caught the next morning
+      *    instead of at quarter-end.
+       TRAITER-RECONCILIATION.
+           PERFORM LIRE-PARM-RECONCILIATION
+
+           EXEC SQL
+               SELECT SUM(SOLDE)
+               INTO :TOTAL-SOLDE
+               FROM COMPTES
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur DB2 lors de la reconciliation."
+               PERFORM ENREGISTRER-ERREUR-AUDIT
+           ELSE
+               PERFORM ECRIRE-RECONCILIATION
+           END-IF.
+
+      *    GL-CONTROL-TOTAL comes from RECONPRM.DAT, the same kind of
+      *    SYSIN/parameter file TRAITER-LOT-PARM reads DB2PARM.DAT
+      *    from, since a nightly reconciliation run has no terminal
+      *    to type the general ledger's control total into.
+       LIRE-PARM-RECONCILIATION.
+           MOVE ZERO TO GL-CONTROL-TOTAL
+           OPEN INPUT RECON-PARM-FILE
+           READ RECON-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RECON-PARM-GL-TOTAL TO GL-CONTROL-TOTAL
+           END-READ
+           CLOSE RECON-PARM-FILE.
+
+       ECRIRE-RECONCILIATION.
+           COMPUTE RECON-VARIANCE = TOTAL-SOLDE - GL-CONTROL-TOTAL
+           IF RECON-VARIANCE < 0
+               COMPUTE RECON-VARIANCE-ABS = 0 - RECON-VARIANCE
+           ELSE
+               MOVE RECON-VARIANCE TO RECON-VARIANCE-ABS
+           END-IF
+
+           MOVE TOTAL-SOLDE TO DISPLAY-TOTAL-SOLDE
+           MOVE GL-CONTROL-TOTAL TO DISPLAY-GL-CONTROL-TOTAL
+           MOVE RECON-VARIANCE TO DISPLAY-RECON-VARIANCE
+
+           OPEN OUTPUT RECON-REPORT-FILE
+           MOVE SPACES TO REPORT-LINE
+           STRING "SOLDE LIVRE=" DELIMITED BY SIZE
+                  DISPLAY-TOTAL-SOLDE DELIMITED BY SIZE
+                  " GL=" DELIMITED BY SIZE
+                  DISPLAY-GL-CONTROL-TOTAL DELIMITED BY SIZE
+                  " ECART=" DELIMITED BY SIZE
+                  DISPLAY-RECON-VARIANCE DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+
+           IF RECON-VARIANCE-ABS > RECON-SEUIL
+               MOVE SPACES TO REPORT-LINE
+               STRING "*** ECART DE RECONCILIATION AU-DELA DU SEUIL "
+                      "*** " DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               MOVE REPORT-LINE TO RECON-REPORT-RECORD
+               WRITE RECON-REPORT-RECORD
+           END-IF
+
+           CLOSE RECON-REPORT-FILE.
+
+      *    Unattended balance lookups for an overnight batch stream:
+      *    account numbers come from DB2PARM.DAT (the SYSIN/parameter
+      *    file a JCL step would write) instead of an ACCEPT, since a
+      *    submitted job has no terminal to type them into.
+       TRAITER-LOT-PARM.
+           MOVE "N" TO PARM-EOF-SWITCH
+           OPEN INPUT PARM-FILE
+           OPEN OUTPUT PARM-REPORT-FILE
+
+           PERFORM LIRE-PARM-SUIVANT
+           PERFORM TRAITER-UN-COMPTE-PARM UNTIL PARM-EOF
+
+           CLOSE PARM-FILE
+           CLOSE PARM-REPORT-FILE.
+
+       LIRE-PARM-SUIVANT.
+           READ PARM-FILE
+               AT END SET PARM-EOF TO TRUE
+           END-READ.
+
+       TRAITER-UN-COMPTE-PARM.
+           MOVE PARM-ID-COMPTE TO ID-COMPTE
+           PERFORM LIRE-SOLDE-COMPTE
+
+           MOVE SPACES TO REPORT-LINE
+           IF SQLCODE = 0
+               MOVE SOLDE-COMPTE TO DISPLAY-SOLDE
+               STRING "COMPTE " DELIMITED BY SIZE
+                      ID-COMPTE DELIMITED BY SIZE
+                      " SOLDE=" DELIMITED BY SIZE
+                      DISPLAY-SOLDE DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           ELSE
+               PERFORM ENREGISTRER-ERREUR-AUDIT
+               STRING "COMPTE " DELIMITED BY SIZE
+                      ID-COMPTE DELIMITED BY SIZE
+                      " INTROUVABLE OU ERREUR DB2" DELIMITED BY SIZE
+                   INTO REPORT-LINE
+           END-IF
+
+           MOVE REPORT-LINE TO PARM-REPORT-RECORD
+           WRITE PARM-REPORT-RECORD
+
+           PERFORM LIRE-PARM-SUIVANT.
