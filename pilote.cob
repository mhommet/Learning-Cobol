@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PILOTE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CHOIX         PIC 9(02).
+           88 CHOIX-QUITTER   VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM AFFICHER-MENU
+           PERFORM TRAITER-CHOIX UNTIL CHOIX-QUITTER.
+
+           GOBACK.
+
+      *    One place to run any of the standalone programs from,
+      *    instead of everyone having to remember which of the seven
+      *    separate executables does what.
+       AFFICHER-MENU.
+           DISPLAY "================================================".
+           DISPLAY " 1. HelloCobol   - calcul d'interets".
+           DISPLAY " 2. CalculsCobol - gains/pertes de portefeuille".
+           DISPLAY " 3. TVA          - calcul de la TVA".
+           DISPLAY " 4. Paragraphes  - calcul de la TVA (variante)".
+           DISPLAY " 5. structure    - fichier client".
+           DISPLAY " 6. Boucles      - saisie de nombres".
+           DISPLAY " 7. LIRECOMPTE   - consultation des comptes".
+           DISPLAY " 8. MAJCOMPTE    - depot / retrait".
+           DISPLAY " 9. MAILLIST     - export fichier client".
+           DISPLAY "10. CGTAX        - rapport plus-values".
+           DISPLAY "11. ANNSTMT      - releve annuel d'interets".
+           DISPLAY "12. DEMORPT      - repartition clients par age".
+           DISPLAY "13. EODSUM       - rapport de cloture de journee".
+           DISPLAY " 0. Quitter".
+           DISPLAY "================================================".
+           DISPLAY "Votre choix ?".
+           ACCEPT CHOIX.
+
+       TRAITER-CHOIX.
+           EVALUATE CHOIX
+               WHEN 1
+                   CALL "HelloCobol"
+               WHEN 2
+                   CALL "CalculsCobol"
+               WHEN 3
+                   CALL "TVA"
+               WHEN 4
+                   CALL "Paragraphes"
+               WHEN 5
+                   CALL "structure"
+               WHEN 6
+                   CALL "Boucles"
+               WHEN 7
+                   CALL "LIRECOMPTE"
+               WHEN 8
+                   CALL "MAJCOMPTE"
+               WHEN 9
+                   CALL "MAILLIST"
+               WHEN 10
+                   CALL "CGTAX"
+               WHEN 11
+                   CALL "ANNSTMT"
+               WHEN 12
+                   CALL "DEMORPT"
+               WHEN 13
+                   CALL "EODSUM"
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Choix invalide."
+           END-EVALUATE
+
+           IF NOT CHOIX-QUITTER
+               PERFORM AFFICHER-MENU
+           END-IF.
