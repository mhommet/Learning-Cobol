@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMORPT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-KEY
+               FILE STATUS IS CUSTMAST-STATUS.
+
+      *    Age-band counts marketing keeps asking for, instead of
+      *    exporting the raw customer file and bucketing it by hand.
+           SELECT DEMOGRAPHIC-REPORT-FILE ASSIGN TO "DEMORPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DEMORPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CUSTOMER-MASTER.
+       COPY "CUSTMAST.cpy".
+
+       FD DEMOGRAPHIC-REPORT-FILE.
+       01 DEMORPT-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CUSTMAST-STATUS      PIC X(02).
+       01 DEMORPT-STATUS       PIC X(02).
+
+       01 SCAN-EOF-SWITCH      PIC X(01) VALUE "N".
+           88 SCAN-EOF            VALUE "Y".
+
+      *    Bands marketing asked for: 18-25, 26-40, 41-60, 60+; a
+      *    fifth slot catches anything recorded below 18 so the
+      *    counts and the customer total still reconcile.
+       01 AGE-BAND-TABLE.
+           05 AGE-BAND-ENTRY OCCURS 5 TIMES INDEXED BY AGE-BAND-IDX.
+               10 AGE-BAND-LIMITE   PIC 999.
+               10 AGE-BAND-LABEL    PIC X(10).
+               10 AGE-BAND-COUNT    PIC 9(5).
+
+       01 REPORT-LINE          PIC X(80).
+       01 CUSTOMER-COUNT       PIC 9(5) VALUE ZERO.
+       01 DISPLAY-BAND-COUNT   PIC ZZZZ9.
+       01 DISPLAY-CUSTOMER-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+           MOVE "N" TO SCAN-EOF-SWITCH
+           MOVE ZERO TO CUSTOMER-COUNT
+           PERFORM INITIALISER-TRANCHES
+
+           OPEN INPUT CUSTOMER-MASTER
+           OPEN OUTPUT DEMOGRAPHIC-REPORT-FILE
+
+           MOVE LOW-VALUES TO CUST-KEY
+           START CUSTOMER-MASTER KEY IS NOT LESS THAN CUST-KEY
+               INVALID KEY
+                   SET SCAN-EOF TO TRUE
+           END-START
+
+           PERFORM CLASSER-CLIENT-SUIVANT UNTIL SCAN-EOF
+
+           PERFORM EMETTRE-RAPPORT
+               VARYING AGE-BAND-IDX FROM 1 BY 1
+               UNTIL AGE-BAND-IDX > 5
+
+           CLOSE CUSTOMER-MASTER
+           CLOSE DEMOGRAPHIC-REPORT-FILE
+
+           MOVE CUSTOMER-COUNT TO DISPLAY-CUSTOMER-COUNT
+           DISPLAY DISPLAY-CUSTOMER-COUNT
+                   " client(s) repartis par tranche d'age".
+
+           GOBACK.
+
+      *    AGE-BAND-LIMITE is the upper bound of each band; the last
+      *    entry's limit is high enough to catch every age above 60.
+       INITIALISER-TRANCHES.
+           MOVE 25 TO AGE-BAND-LIMITE(1)
+           MOVE "18-25" TO AGE-BAND-LABEL(1)
+           MOVE 40 TO AGE-BAND-LIMITE(2)
+           MOVE "26-40" TO AGE-BAND-LABEL(2)
+           MOVE 60 TO AGE-BAND-LIMITE(3)
+           MOVE "41-60" TO AGE-BAND-LABEL(3)
+           MOVE 999 TO AGE-BAND-LIMITE(4)
+           MOVE "60+" TO AGE-BAND-LABEL(4)
+           MOVE 17 TO AGE-BAND-LIMITE(5)
+           MOVE "<18" TO AGE-BAND-LABEL(5)
+           MOVE ZERO TO AGE-BAND-COUNT(1)
+           MOVE ZERO TO AGE-BAND-COUNT(2)
+           MOVE ZERO TO AGE-BAND-COUNT(3)
+           MOVE ZERO TO AGE-BAND-COUNT(4)
+           MOVE ZERO TO AGE-BAND-COUNT(5).
+
+      *    Same forward-scan-by-key idiom MAILLIST uses to walk every
+      *    customer record.
+       CLASSER-CLIENT-SUIVANT.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   SET SCAN-EOF TO TRUE
+               NOT AT END
+                   PERFORM CLASSER-UN-CLIENT
+           END-READ.
+
+      *    Under-18 is tested first so it does not fall through to
+      *    the 18-25 band; every other band is in ascending order so
+      *    the first limit the age does not exceed wins.
+       CLASSER-UN-CLIENT.
+           ADD 1 TO CUSTOMER-COUNT
+           IF CUST-AGE <= AGE-BAND-LIMITE(5)
+               ADD 1 TO AGE-BAND-COUNT(5)
+           ELSE
+               SET AGE-BAND-IDX TO 1
+               SEARCH AGE-BAND-ENTRY
+                   AT END
+                       ADD 1 TO AGE-BAND-COUNT(4)
+                   WHEN CUST-AGE <= AGE-BAND-LIMITE(AGE-BAND-IDX)
+                       ADD 1 TO AGE-BAND-COUNT(AGE-BAND-IDX)
+               END-SEARCH
+           END-IF.
+
+       EMETTRE-RAPPORT.
+           MOVE AGE-BAND-COUNT(AGE-BAND-IDX) TO DISPLAY-BAND-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "TRANCHE " DELIMITED BY SIZE
+                  AGE-BAND-LABEL(AGE-BAND-IDX) DELIMITED BY SIZE
+                  " : " DELIMITED BY SIZE
+                  DISPLAY-BAND-COUNT DELIMITED BY SIZE
+                  " client(s)" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           MOVE REPORT-LINE TO DEMORPT-RECORD
+           WRITE DEMORPT-RECORD.
